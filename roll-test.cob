@@ -1,23 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROLL-TEST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-ROLL-FILE ASSIGN TO "TEST-ROLLS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TEST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TEST-ROLL-FILE.
+       01 TEST-ROLL-RECORD.
+           02 TEST-DIE-A PIC 9.
+           02 TEST-DIE-B PIC 9.
+
        WORKING-STORAGE SECTION.
        01 R PIC 9.
        01 L PIC 9.
+       01 WS-FIRST-CALL PIC X VALUE 'Y'.
+       01 WS-TEST-MODE PIC X VALUE 'N'.
+       01 TEST-STATUS PIC XX VALUE SPACES.
 
        LINKAGE SECTION.
-       01 DieTotal PIC Z(2).
+       01 DieTotal PIC 9(2).
+       01 DIE-A PIC 9.
+       01 DIE-B PIC 9.
 
-       PROCEDURE DIVISION USING DieTotal.
+       PROCEDURE DIVISION USING DieTotal DIE-A DIE-B.
        PERFORM DO-ROLL 1 TIMES.
-       EXIT.
+       GOBACK.
 
 
        DO-ROLL.
-           CALL 'ROLL' USING R.
-           CALL 'ROLL' USING L.
-           ADD R TO L GIVING DieTotal. 
+           IF WS-FIRST-CALL = 'Y'
+               MOVE 'N' TO WS-FIRST-CALL
+               OPEN INPUT TEST-ROLL-FILE
+               IF TEST-STATUS = "00"
+                   MOVE 'Y' TO WS-TEST-MODE
+               END-IF
+           END-IF.
+
+           IF WS-TEST-MODE = 'Y'
+               READ TEST-ROLL-FILE
+                   AT END
+                       MOVE 'N' TO WS-TEST-MODE
+                       CLOSE TEST-ROLL-FILE
+               END-READ
+           END-IF.
+
+           IF WS-TEST-MODE = 'Y'
+               MOVE TEST-DIE-A TO R
+               MOVE TEST-DIE-B TO L
+           ELSE
+               CALL 'ROLL' USING R
+               CALL 'ROLL' USING L
+           END-IF.
+
+           ADD R TO L GIVING DieTotal.
+           MOVE R TO DIE-A.
+           MOVE L TO DIE-B.
 
        END PROGRAM ROLL-TEST.
-       
+
