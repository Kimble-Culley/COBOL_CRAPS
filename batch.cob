@@ -0,0 +1,448 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BATCH-RUNNER.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TXN-FILE ASSIGN TO "CRAPS-BATCH.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS TXN-STATUS.
+
+    SELECT OUT-ROLL-FILE ASSIGN TO "TEST-ROLLS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS OUT-ROLL-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TXN-FILE.
+01 TXN-RECORD.
+    02 TXN-TYPE         PIC X(1).
+    02 TXN-PLAYER       PIC 9(1).
+    02 TXN-NAME         PIC X(20).
+    02 TXN-BET-CODE     PIC X(1).
+    02 TXN-AMOUNT       PIC 9(5)V99.
+    02 TXN-PLACE-NUM    PIC 9(2).
+    02 TXN-DIE-A        PIC 9(1).
+    02 TXN-DIE-B        PIC 9(1).
+
+FD OUT-ROLL-FILE.
+01 OUT-ROLL-RECORD.
+    02 OUT-DIE-A        PIC 9.
+    02 OUT-DIE-B        PIC 9.
+
+WORKING-STORAGE SECTION.
+01 TXN-STATUS           PIC X(2).
+01 OUT-ROLL-STATUS      PIC X(2).
+01 WS-ROLL-FILENAME     PIC X(14) VALUE "TEST-ROLLS.DAT".
+01 WS-DieTotal          PIC 9(2).
+01 WS-DIE-1             PIC 9(1).
+01 WS-DIE-2             PIC 9(1).
+01 WS-BET-AMOUNT        PIC 9(5)V99 VALUE 0.
+01 WS-NUM-PLAYERS       PIC 9(1) VALUE 1.
+01 WS-GAMESTATE         PIC 9(1) VALUE 0.
+01 WS-POINT             PIC 9(2) VALUE 0.
+01 WS-ROUNDS-PLAYED     PIC 9(5) VALUE 0.
+01 WS-PT-IDX            PIC 9(1).
+01 WS-ROUND-OUTCOME     PIC X(1) VALUE 'N'.
+    88 PASS-LINE-WINS       VALUE 'P'.
+    88 DONT-PASS-WINS       VALUE 'D'.
+    88 NO-RESOLUTION        VALUE 'N'.
+01 WS-RESOLVED-POINT    PIC 9(2) VALUE 0.
+01 WS-BATCH-TABLE.
+    02 WS-BATCH-ENTRY OCCURS 4 TIMES.
+        03 WS-PT-NAME          PIC X(20) VALUE SPACES.
+        03 WS-PT-BALANCE       PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PASS-BET      PIC 9(5)V99 VALUE 0.
+        03 WS-PT-DONT-PASS-BET PIC 9(5)V99 VALUE 0.
+        03 WS-PT-COME-BET      PIC 9(5)V99 VALUE 0.
+        03 WS-PT-DONT-COME-BET PIC 9(5)V99 VALUE 0.
+        03 WS-PT-ODDS-BET      PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PLACE-4-BET   PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PLACE-5-BET   PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PLACE-6-BET   PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PLACE-8-BET   PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PLACE-9-BET   PIC 9(5)V99 VALUE 0.
+        03 WS-PT-PLACE-10-BET  PIC 9(5)V99 VALUE 0.
+        03 WS-PT-WAG-PASS      PIC 9(5)V99 VALUE 0.
+        03 WS-PT-WAG-DPASS     PIC 9(5)V99 VALUE 0.
+        03 WS-PT-WAG-COME      PIC 9(5)V99 VALUE 0.
+        03 WS-PT-WAG-DCOME     PIC 9(5)V99 VALUE 0.
+        03 WS-PT-WAG-ODDS      PIC 9(5)V99 VALUE 0.
+        03 WS-PT-WAG-PLACE     PIC 9(5)V99 VALUE 0.
+        03 WS-PT-TOTAL-WON     PIC 9(5)V99 VALUE 0.
+        03 WS-PT-TOTAL-LOST    PIC 9(5)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROGRAM.
+    PERFORM PREPARE-TEST-ROLLS.
+    PERFORM PROCESS-TRANSACTIONS.
+    PERFORM PRINT-BATCH-REPORT.
+    *> ROLL-TEST replays from TEST-ROLLS.DAT whenever the file merely
+    *> exists, live or in batch, so a stale copy left behind here would
+    *> silently hijack the very next interactive game's dice. Remove it
+    *> now that this run's transactions have been fully consumed.
+    CALL "CBL_DELETE_FILE" USING WS-ROLL-FILENAME.
+    STOP RUN.
+
+PREPARE-TEST-ROLLS.
+    *> ROLL-TEST (req016) already knows how to replay a fixed sequence
+    *> of dice from TEST-ROLLS.DAT instead of calling the live 'ROLL'
+    *> RNG. We stage every roll outcome from the transaction file into
+    *> that same file up front, so APPLY-ROLL can drive the production
+    *> ROLL-TEST logic unattended instead of duplicating its RNG choice.
+    OPEN INPUT TXN-FILE.
+    OPEN OUTPUT OUT-ROLL-FILE.
+    PERFORM UNTIL TXN-STATUS = "10"
+        READ TXN-FILE
+            AT END MOVE "10" TO TXN-STATUS
+        END-READ
+        IF TXN-STATUS NOT = "10" AND TXN-TYPE = 'R'
+            MOVE TXN-DIE-A TO OUT-DIE-A
+            MOVE TXN-DIE-B TO OUT-DIE-B
+            WRITE OUT-ROLL-RECORD
+        END-IF
+    END-PERFORM.
+    CLOSE TXN-FILE.
+    CLOSE OUT-ROLL-FILE.
+
+PROCESS-TRANSACTIONS.
+    MOVE "00" TO TXN-STATUS.
+    OPEN INPUT TXN-FILE.
+    PERFORM UNTIL TXN-STATUS = "10"
+        READ TXN-FILE
+            AT END MOVE "10" TO TXN-STATUS
+        END-READ
+        IF TXN-STATUS NOT = "10"
+            EVALUATE TXN-TYPE
+                WHEN 'S'
+                    PERFORM APPLY-SETUP
+                WHEN 'I'
+                    PERFORM APPLY-INIT-PLAYER
+                WHEN 'B'
+                    PERFORM APPLY-BET
+                WHEN 'R'
+                    PERFORM APPLY-ROLL
+                WHEN OTHER
+                    DISPLAY "Skipping unrecognized transaction type: " TXN-TYPE
+            END-EVALUATE
+        END-IF
+    END-PERFORM.
+    CLOSE TXN-FILE.
+
+APPLY-SETUP.
+    MOVE TXN-PLAYER TO WS-NUM-PLAYERS.
+
+APPLY-INIT-PLAYER.
+    MOVE TXN-NAME TO WS-PT-NAME(TXN-PLAYER).
+    MOVE TXN-AMOUNT TO WS-PT-BALANCE(TXN-PLAYER).
+
+APPLY-BET.
+    EVALUATE TXN-BET-CODE
+        WHEN 'P'
+            IF WS-PT-PASS-BET(TXN-PLAYER) NOT = 0
+                DISPLAY "Player " TXN-PLAYER
+                    " already has a Pass Line bet placed this round."
+            ELSE
+                MOVE TXN-AMOUNT TO WS-PT-PASS-BET(TXN-PLAYER)
+                SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                ADD TXN-AMOUNT TO WS-PT-WAG-PASS(TXN-PLAYER)
+            END-IF
+        WHEN 'D'
+            IF WS-PT-DONT-PASS-BET(TXN-PLAYER) NOT = 0
+                DISPLAY "Player " TXN-PLAYER
+                    " already has a Don't Pass bet placed this round."
+            ELSE
+                MOVE TXN-AMOUNT TO WS-PT-DONT-PASS-BET(TXN-PLAYER)
+                SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                ADD TXN-AMOUNT TO WS-PT-WAG-DPASS(TXN-PLAYER)
+            END-IF
+        WHEN 'C'
+            IF WS-PT-COME-BET(TXN-PLAYER) NOT = 0
+                DISPLAY "Player " TXN-PLAYER
+                    " already has a Come bet placed this round."
+            ELSE
+                MOVE TXN-AMOUNT TO WS-PT-COME-BET(TXN-PLAYER)
+                SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                ADD TXN-AMOUNT TO WS-PT-WAG-COME(TXN-PLAYER)
+            END-IF
+        WHEN 'K'
+            IF WS-PT-DONT-COME-BET(TXN-PLAYER) NOT = 0
+                DISPLAY "Player " TXN-PLAYER
+                    " already has a Don't Come bet placed this round."
+            ELSE
+                MOVE TXN-AMOUNT TO WS-PT-DONT-COME-BET(TXN-PLAYER)
+                SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                ADD TXN-AMOUNT TO WS-PT-WAG-DCOME(TXN-PLAYER)
+            END-IF
+        WHEN 'O'
+            IF WS-PT-ODDS-BET(TXN-PLAYER) NOT = 0
+                DISPLAY "Player " TXN-PLAYER
+                    " already has an Odds bet placed this round."
+            ELSE
+                MOVE TXN-AMOUNT TO WS-PT-ODDS-BET(TXN-PLAYER)
+                SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                ADD TXN-AMOUNT TO WS-PT-WAG-ODDS(TXN-PLAYER)
+            END-IF
+        WHEN 'L'
+            EVALUATE TXN-PLACE-NUM
+                WHEN 4
+                    IF WS-PT-PLACE-4-BET(TXN-PLAYER) NOT = 0
+                        DISPLAY "Player " TXN-PLAYER
+                            " already has a Place 4 bet placed this round."
+                    ELSE
+                        MOVE TXN-AMOUNT TO WS-PT-PLACE-4-BET(TXN-PLAYER)
+                        SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                        ADD TXN-AMOUNT TO WS-PT-WAG-PLACE(TXN-PLAYER)
+                    END-IF
+                WHEN 5
+                    IF WS-PT-PLACE-5-BET(TXN-PLAYER) NOT = 0
+                        DISPLAY "Player " TXN-PLAYER
+                            " already has a Place 5 bet placed this round."
+                    ELSE
+                        MOVE TXN-AMOUNT TO WS-PT-PLACE-5-BET(TXN-PLAYER)
+                        SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                        ADD TXN-AMOUNT TO WS-PT-WAG-PLACE(TXN-PLAYER)
+                    END-IF
+                WHEN 6
+                    IF WS-PT-PLACE-6-BET(TXN-PLAYER) NOT = 0
+                        DISPLAY "Player " TXN-PLAYER
+                            " already has a Place 6 bet placed this round."
+                    ELSE
+                        MOVE TXN-AMOUNT TO WS-PT-PLACE-6-BET(TXN-PLAYER)
+                        SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                        ADD TXN-AMOUNT TO WS-PT-WAG-PLACE(TXN-PLAYER)
+                    END-IF
+                WHEN 8
+                    IF WS-PT-PLACE-8-BET(TXN-PLAYER) NOT = 0
+                        DISPLAY "Player " TXN-PLAYER
+                            " already has a Place 8 bet placed this round."
+                    ELSE
+                        MOVE TXN-AMOUNT TO WS-PT-PLACE-8-BET(TXN-PLAYER)
+                        SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                        ADD TXN-AMOUNT TO WS-PT-WAG-PLACE(TXN-PLAYER)
+                    END-IF
+                WHEN 9
+                    IF WS-PT-PLACE-9-BET(TXN-PLAYER) NOT = 0
+                        DISPLAY "Player " TXN-PLAYER
+                            " already has a Place 9 bet placed this round."
+                    ELSE
+                        MOVE TXN-AMOUNT TO WS-PT-PLACE-9-BET(TXN-PLAYER)
+                        SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                        ADD TXN-AMOUNT TO WS-PT-WAG-PLACE(TXN-PLAYER)
+                    END-IF
+                WHEN 10
+                    IF WS-PT-PLACE-10-BET(TXN-PLAYER) NOT = 0
+                        DISPLAY "Player " TXN-PLAYER
+                            " already has a Place 10 bet placed this round."
+                    ELSE
+                        MOVE TXN-AMOUNT TO WS-PT-PLACE-10-BET(TXN-PLAYER)
+                        SUBTRACT TXN-AMOUNT FROM WS-PT-BALANCE(TXN-PLAYER)
+                        ADD TXN-AMOUNT TO WS-PT-WAG-PLACE(TXN-PLAYER)
+                    END-IF
+                WHEN OTHER
+                    DISPLAY "Not a placeable number: " TXN-PLACE-NUM
+            END-EVALUATE
+        WHEN OTHER
+            DISPLAY "Unrecognized bet code: " TXN-BET-CODE
+    END-EVALUATE.
+
+APPLY-ROLL.
+    CALL "ROLL-TEST" USING WS-DieTotal WS-DIE-1 WS-DIE-2.
+    PERFORM RESOLVE-PLACE-BETS.
+    PERFORM RESOLVE-ROLL.
+    IF NOT NO-RESOLUTION
+        ADD 1 TO WS-ROUNDS-PLAYED
+        PERFORM PAYOUT-BETS
+    END-IF.
+
+RESOLVE-ROLL.
+    MOVE 'N' TO WS-ROUND-OUTCOME.
+    MOVE 0 TO WS-RESOLVED-POINT.
+
+    IF WS-GAMESTATE = 0
+        EVALUATE WS-DieTotal
+            WHEN 7
+            WHEN 11
+                MOVE 'P' TO WS-ROUND-OUTCOME
+            WHEN 2
+            WHEN 3
+            WHEN 12
+                MOVE 'D' TO WS-ROUND-OUTCOME
+            WHEN OTHER
+                MOVE WS-DieTotal TO WS-POINT
+                MOVE 1 TO WS-GAMESTATE
+        END-EVALUATE
+    ELSE
+        IF WS-DieTotal = WS-POINT
+            MOVE WS-POINT TO WS-RESOLVED-POINT
+            MOVE 'P' TO WS-ROUND-OUTCOME
+            MOVE 0 TO WS-GAMESTATE
+            MOVE 0 TO WS-POINT
+        END-IF
+        IF WS-DieTotal = 7
+            MOVE WS-POINT TO WS-RESOLVED-POINT
+            MOVE 'D' TO WS-ROUND-OUTCOME
+            MOVE 0 TO WS-GAMESTATE
+            MOVE 0 TO WS-POINT
+        END-IF
+    END-IF.
+
+PAYOUT-BETS.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > WS-NUM-PLAYERS
+        IF PASS-LINE-WINS
+            IF WS-PT-PASS-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PASS-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO WS-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF WS-PT-COME-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-COME-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO WS-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF WS-PT-DONT-PASS-BET(WS-PT-IDX) > 0
+                ADD WS-PT-DONT-PASS-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-DONT-COME-BET(WS-PT-IDX) > 0
+                ADD WS-PT-DONT-COME-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-RESOLVED-POINT > 0
+                PERFORM PAY-ODDS
+            END-IF
+        END-IF
+        IF DONT-PASS-WINS
+            IF WS-PT-DONT-PASS-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-DONT-PASS-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO WS-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF WS-PT-DONT-COME-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-DONT-COME-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO WS-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF WS-PT-PASS-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PASS-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-COME-BET(WS-PT-IDX) > 0
+                ADD WS-PT-COME-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-ODDS-BET(WS-PT-IDX) > 0
+                ADD WS-PT-ODDS-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+        END-IF
+        MOVE 0 TO WS-PT-PASS-BET(WS-PT-IDX)
+        MOVE 0 TO WS-PT-DONT-PASS-BET(WS-PT-IDX)
+        MOVE 0 TO WS-PT-COME-BET(WS-PT-IDX)
+        MOVE 0 TO WS-PT-DONT-COME-BET(WS-PT-IDX)
+        MOVE 0 TO WS-PT-ODDS-BET(WS-PT-IDX)
+    END-PERFORM.
+
+PAY-ODDS.
+    MOVE WS-PT-ODDS-BET(WS-PT-IDX) TO WS-BET-AMOUNT.
+    IF WS-BET-AMOUNT > 0
+        EVALUATE WS-RESOLVED-POINT
+            WHEN 4
+            WHEN 10
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 2)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 2
+            WHEN 5
+            WHEN 9
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 3 / 2)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 3 / 2
+            WHEN 6
+            WHEN 8
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 6 / 5)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 6 / 5
+        END-EVALUATE
+    END-IF.
+
+RESOLVE-PLACE-BETS.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > WS-NUM-PLAYERS
+        IF WS-DieTotal = 7
+            IF WS-PT-PLACE-4-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PLACE-4-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-PLACE-5-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PLACE-5-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-PLACE-6-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PLACE-6-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-PLACE-8-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PLACE-8-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-PLACE-9-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PLACE-9-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-PT-PLACE-10-BET(WS-PT-IDX) > 0
+                ADD WS-PT-PLACE-10-BET(WS-PT-IDX) TO WS-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            MOVE 0 TO WS-PT-PLACE-4-BET(WS-PT-IDX)
+            MOVE 0 TO WS-PT-PLACE-5-BET(WS-PT-IDX)
+            MOVE 0 TO WS-PT-PLACE-6-BET(WS-PT-IDX)
+            MOVE 0 TO WS-PT-PLACE-8-BET(WS-PT-IDX)
+            MOVE 0 TO WS-PT-PLACE-9-BET(WS-PT-IDX)
+            MOVE 0 TO WS-PT-PLACE-10-BET(WS-PT-IDX)
+        ELSE
+            IF WS-DieTotal = 4 AND WS-PT-PLACE-4-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PLACE-4-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 9 / 5)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 9 / 5
+                MOVE 0 TO WS-PT-PLACE-4-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 10 AND WS-PT-PLACE-10-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PLACE-10-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 9 / 5)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 9 / 5
+                MOVE 0 TO WS-PT-PLACE-10-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 5 AND WS-PT-PLACE-5-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PLACE-5-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 5)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 5
+                MOVE 0 TO WS-PT-PLACE-5-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 9 AND WS-PT-PLACE-9-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PLACE-9-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 5)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 5
+                MOVE 0 TO WS-PT-PLACE-9-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 6 AND WS-PT-PLACE-6-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PLACE-6-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 6)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 6
+                MOVE 0 TO WS-PT-PLACE-6-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 8 AND WS-PT-PLACE-8-BET(WS-PT-IDX) > 0
+                MOVE WS-PT-PLACE-8-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE WS-PT-BALANCE(WS-PT-IDX) = WS-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 6)
+                COMPUTE WS-PT-TOTAL-WON(WS-PT-IDX) = WS-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 6
+                MOVE 0 TO WS-PT-PLACE-8-BET(WS-PT-IDX)
+            END-IF
+        END-IF
+    END-PERFORM.
+
+PRINT-BATCH-REPORT.
+    DISPLAY "===== BATCH REPLAY REPORT (" WS-ROUNDS-PLAYED " rounds played) =====".
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > WS-NUM-PLAYERS
+        DISPLAY WS-PT-NAME(WS-PT-IDX) ": Final Balance $" WS-PT-BALANCE(WS-PT-IDX)
+        DISPLAY "  Total Won: " WS-PT-TOTAL-WON(WS-PT-IDX)
+            "  Total Lost: " WS-PT-TOTAL-LOST(WS-PT-IDX)
+    END-PERFORM.
