@@ -6,141 +6,128 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 
 LINKAGE SECTION.
-01 LK-DieTotal          PIC 9(2).
+01 LK-DIE-1             PIC 9(1).
+01 LK-DIE-2             PIC 9(1).
+01 LK-BG-COLOR          PIC 9(1).
+01 LK-FG-COLOR          PIC 9(1).
 
 SCREEN SECTION.
-01 TWO-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "|       | |       |".
-    02 LINE 16 COL 38 VALUE "|   *   | |   *   |".
-    02 LINE 17 COL 38 VALUE "|       | |       |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 THREE-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *     | |       |".
-    02 LINE 16 COL 38 VALUE "|       | |   *   |".
-    02 LINE 17 COL 38 VALUE "|     * | |       |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 FOUR-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *     | | *     |".
-    02 LINE 16 COL 38 VALUE "|       | |       |".
-    02 LINE 17 COL 38 VALUE "|     * | |     * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 FIVE-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *     | | *     |".
-    02 LINE 16 COL 38 VALUE "|   *   | |       |".
-    02 LINE 17 COL 38 VALUE "|     * | |     * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 SIX-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *     | | *     |".
-    02 LINE 16 COL 38 VALUE "|   *   | |   *   |".
-    02 LINE 17 COL 38 VALUE "|     * | |     * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 SEVEN-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *   * | | *     |".
-    02 LINE 16 COL 38 VALUE "|       | |   *   |".
-    02 LINE 17 COL 38 VALUE "| *   * | |     * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 EIGHT-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 16 COL 38 VALUE "|       | |       |".
-    02 LINE 17 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 NINE-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 16 COL 38 VALUE "|   *   | |       |".
-    02 LINE 17 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 TEN-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 16 COL 38 VALUE "|   *   | |   *   |".
-    02 LINE 17 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 ELEVEN-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 16 COL 38 VALUE "| *   * | |   *   |".
-    02 LINE 17 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-01 TWELVE-DIE BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 14 COL 38 VALUE "+-------+ +-------+".
-    02 LINE 15 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 16 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 17 COL 38 VALUE "| *   * | | *   * |".
-    02 LINE 18 COL 38 VALUE "+-------+ +-------+".
-
-PROCEDURE DIVISION USING LK-DieTotal.
-
-IF LK-DieTotal = 2
-    DISPLAY TWO-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 3
-    DISPLAY THREE-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 4
-    DISPLAY FOUR-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 5
-    DISPLAY FIVE-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 6
-    DISPLAY SIX-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 7
-    DISPLAY SEVEN-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 8
-    DISPLAY EIGHT-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 9
-    DISPLAY NINE-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 10
-    DISPLAY TEN-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 11
-    DISPLAY ELEVEN-DIE
-    EXIT
-END-IF
-
-IF LK-DieTotal = 12
-    DISPLAY TWELVE-DIE
-    EXIT
-END-IF
+01 LEFT-DIE-1 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 38 VALUE "+-------+".
+    02 LINE 15 COL 38 VALUE "|       |".
+    02 LINE 16 COL 38 VALUE "|   *   |".
+    02 LINE 17 COL 38 VALUE "|       |".
+    02 LINE 18 COL 38 VALUE "+-------+".
+
+01 LEFT-DIE-2 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 38 VALUE "+-------+".
+    02 LINE 15 COL 38 VALUE "| *     |".
+    02 LINE 16 COL 38 VALUE "|       |".
+    02 LINE 17 COL 38 VALUE "|     * |".
+    02 LINE 18 COL 38 VALUE "+-------+".
+
+01 LEFT-DIE-3 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 38 VALUE "+-------+".
+    02 LINE 15 COL 38 VALUE "| *     |".
+    02 LINE 16 COL 38 VALUE "|   *   |".
+    02 LINE 17 COL 38 VALUE "|     * |".
+    02 LINE 18 COL 38 VALUE "+-------+".
+
+01 LEFT-DIE-4 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 38 VALUE "+-------+".
+    02 LINE 15 COL 38 VALUE "| *   * |".
+    02 LINE 16 COL 38 VALUE "|       |".
+    02 LINE 17 COL 38 VALUE "| *   * |".
+    02 LINE 18 COL 38 VALUE "+-------+".
+
+01 LEFT-DIE-5 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 38 VALUE "+-------+".
+    02 LINE 15 COL 38 VALUE "| *   * |".
+    02 LINE 16 COL 38 VALUE "|   *   |".
+    02 LINE 17 COL 38 VALUE "| *   * |".
+    02 LINE 18 COL 38 VALUE "+-------+".
+
+01 LEFT-DIE-6 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 38 VALUE "+-------+".
+    02 LINE 15 COL 38 VALUE "| *   * |".
+    02 LINE 16 COL 38 VALUE "| *   * |".
+    02 LINE 17 COL 38 VALUE "| *   * |".
+    02 LINE 18 COL 38 VALUE "+-------+".
+
+01 RIGHT-DIE-1 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 49 VALUE "+-------+".
+    02 LINE 15 COL 49 VALUE "|       |".
+    02 LINE 16 COL 49 VALUE "|   *   |".
+    02 LINE 17 COL 49 VALUE "|       |".
+    02 LINE 18 COL 49 VALUE "+-------+".
+
+01 RIGHT-DIE-2 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 49 VALUE "+-------+".
+    02 LINE 15 COL 49 VALUE "| *     |".
+    02 LINE 16 COL 49 VALUE "|       |".
+    02 LINE 17 COL 49 VALUE "|     * |".
+    02 LINE 18 COL 49 VALUE "+-------+".
+
+01 RIGHT-DIE-3 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 49 VALUE "+-------+".
+    02 LINE 15 COL 49 VALUE "| *     |".
+    02 LINE 16 COL 49 VALUE "|   *   |".
+    02 LINE 17 COL 49 VALUE "|     * |".
+    02 LINE 18 COL 49 VALUE "+-------+".
+
+01 RIGHT-DIE-4 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 49 VALUE "+-------+".
+    02 LINE 15 COL 49 VALUE "| *   * |".
+    02 LINE 16 COL 49 VALUE "|       |".
+    02 LINE 17 COL 49 VALUE "| *   * |".
+    02 LINE 18 COL 49 VALUE "+-------+".
+
+01 RIGHT-DIE-5 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 49 VALUE "+-------+".
+    02 LINE 15 COL 49 VALUE "| *   * |".
+    02 LINE 16 COL 49 VALUE "|   *   |".
+    02 LINE 17 COL 49 VALUE "| *   * |".
+    02 LINE 18 COL 49 VALUE "+-------+".
+
+01 RIGHT-DIE-6 BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 14 COL 49 VALUE "+-------+".
+    02 LINE 15 COL 49 VALUE "| *   * |".
+    02 LINE 16 COL 49 VALUE "| *   * |".
+    02 LINE 17 COL 49 VALUE "| *   * |".
+    02 LINE 18 COL 49 VALUE "+-------+".
+
+PROCEDURE DIVISION USING LK-DIE-1 LK-DIE-2 LK-BG-COLOR LK-FG-COLOR.
+
+DISPLAY-LEFT-DIE.
+    EVALUATE LK-DIE-1
+        WHEN 1
+            DISPLAY LEFT-DIE-1
+        WHEN 2
+            DISPLAY LEFT-DIE-2
+        WHEN 3
+            DISPLAY LEFT-DIE-3
+        WHEN 4
+            DISPLAY LEFT-DIE-4
+        WHEN 5
+            DISPLAY LEFT-DIE-5
+        WHEN 6
+            DISPLAY LEFT-DIE-6
+    END-EVALUATE.
+
+DISPLAY-RIGHT-DIE.
+    EVALUATE LK-DIE-2
+        WHEN 1
+            DISPLAY RIGHT-DIE-1
+        WHEN 2
+            DISPLAY RIGHT-DIE-2
+        WHEN 3
+            DISPLAY RIGHT-DIE-3
+        WHEN 4
+            DISPLAY RIGHT-DIE-4
+        WHEN 5
+            DISPLAY RIGHT-DIE-5
+        WHEN 6
+            DISPLAY RIGHT-DIE-6
+    END-EVALUATE.
 
 EXIT.
