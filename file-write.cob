@@ -9,55 +9,110 @@ FILE-CONTROL.
         ACCESS MODE IS SEQUENTIAL
         FILE STATUS IS FILE-STATUS.
 
+    SELECT SCORE-TEMP-FILE ASSIGN TO "player.dat.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS TEMP-FILE-STATUS.
+
+    SELECT HISTORY-FILE ASSIGN TO "player-history.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS HISTORY-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD SCORE-FILE.
 01 SCORE-RECORD.
    02 SCR-NAME       PIC X(20).
-   02 SCR-SALARY     PIC 9(5).
+   02 SCR-SALARY     PIC 9(5)V99.
+   02 SCR-DATE       PIC X(8).
+   02 SCR-SESSIONS   PIC 9(5).
+
+FD SCORE-TEMP-FILE.
+01 SCORE-TEMP-RECORD.
+   02 STMP-NAME      PIC X(20).
+   02 STMP-SALARY    PIC 9(5)V99.
+   02 STMP-DATE      PIC X(8).
+   02 STMP-SESSIONS  PIC 9(5).
+
+FD HISTORY-FILE.
+01 HISTORY-RECORD.
+   02 HIST-NAME      PIC X(20).
+   02 HIST-SALARY    PIC 9(5)V99.
+   02 HIST-DATE      PIC X(8).
 
 WORKING-STORAGE SECTION.
 01 FILE-STATUS      PIC X(2).
+01 TEMP-FILE-STATUS PIC X(2).
+01 HISTORY-STATUS   PIC X(2).
+01 WS-TODAY         PIC X(8).
+01 WS-SESSION-COUNT PIC 9(5) VALUE 0.
+01 WS-TEMP-FILENAME  PIC X(14) VALUE "player.dat.tmp".
+01 WS-FINAL-FILENAME PIC X(10) VALUE "player.dat".
 01 SCORE-TABLE.
    02 SCORE OCCURS 10 TIMES INDEXED BY SCR-INDEX.
       03 SCR-TBL-NAME       PIC X(20).
-      03 SCR-TBL-SALARY     PIC 9(5).
+      03 SCR-TBL-SALARY     PIC 9(5)V99.
+      03 SCR-TBL-DATE       PIC X(8).
+      03 SCR-TBL-SESSIONS   PIC 9(5).
 
 01 NUM-SCORES       PIC 9(2) VALUE 0.
 01 I                PIC 9(2).
 01 J                PIC 9(2).
+01 WS-ABORT-UPDATE  PIC X(1) VALUE 'N'.
 
 LINKAGE SECTION.
 01 NEW-NAME        PIC X(20).
-01 NEW-SALARY      PIC 9(5).
+01 NEW-SALARY      PIC 9(5)V99.
 
 PROCEDURE DIVISION USING NEW-NAME NEW-SALARY.
 MAIN-PROGRAM.
 
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+    PERFORM COUNT-SESSIONS.
+    PERFORM WRITE-HISTORY.
+
     *> Open the file for reading existing scores
     OPEN INPUT SCORE-FILE.
-    IF FILE-STATUS = "00"
-        PERFORM READ-SCORES
-    ELSE
-        DISPLAY "No existing scores or error opening file. Creating new list."
-    END-IF.
+    EVALUATE FILE-STATUS
+        WHEN "00"
+            PERFORM READ-SCORES
+        WHEN "35"
+            DISPLAY "No existing player.dat found. Starting a new leaderboard."
+        WHEN OTHER
+            DISPLAY "Error reading player.dat (FILE STATUS " FILE-STATUS
+                "). Aborting update to avoid clobbering the existing leaderboard."
+            MOVE 'Y' TO WS-ABORT-UPDATE
+    END-EVALUATE.
     CLOSE SCORE-FILE.
 
-    *> Check if the new score qualifies for top 10
-    PERFORM CHECK-AND-INSERT.
-
-    *> If there was a change, write back the updated scores
-    IF NUM-SCORES > 0 THEN
-        OPEN OUTPUT SCORE-FILE
-        PERFORM WRITE-SCORES
-        CLOSE SCORE-FILE
-        DISPLAY "Updated scores saved successfully."
-    ELSE
-        DISPLAY "No changes were made. New score did not qualify."
+    IF WS-ABORT-UPDATE NOT = 'Y'
+        *> Check if the new score qualifies for top 10
+        PERFORM CHECK-AND-INSERT
+
+        *> If there was a change, write the updated scores to a temp file
+        *> first and only replace player.dat once the write is verified,
+        *> so a mid-write abend can never leave player.dat truncated.
+        IF NUM-SCORES > 0 THEN
+            OPEN OUTPUT SCORE-TEMP-FILE
+            PERFORM WRITE-SCORES
+            CLOSE SCORE-TEMP-FILE
+            IF TEMP-FILE-STATUS = "00" AND WS-ABORT-UPDATE NOT = 'Y'
+                CALL "CBL_RENAME_FILE" USING WS-TEMP-FILENAME WS-FINAL-FILENAME
+                IF RETURN-CODE = 0
+                    DISPLAY "Updated scores saved successfully."
+                    PERFORM PRINT-RANKINGS
+                ELSE
+                    DISPLAY "Error replacing player.dat; new scores left in player.dat.tmp."
+                END-IF
+            ELSE
+                DISPLAY "Error writing temp score file; player.dat left untouched."
+            END-IF
+        ELSE
+            DISPLAY "No changes were made. New score did not qualify."
+        END-IF
     END-IF.
 
-        MOVE 00 TO FILE-STATUS.
-        CLOSE SCORE-FILE.
         GOBACK.
 
 READ-SCORES.
@@ -68,6 +123,8 @@ READ-SCORES.
     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
         MOVE SPACES TO SCR-TBL-NAME(I)
         MOVE ZEROES TO SCR-TBL-SALARY(I)
+        MOVE SPACES TO SCR-TBL-DATE(I)
+        MOVE ZEROES TO SCR-TBL-SESSIONS(I)
     END-PERFORM.
 
     SET SCR-INDEX TO 1.
@@ -78,6 +135,8 @@ READ-SCORES.
         IF FILE-STATUS NOT = "10"
             MOVE SCR-NAME TO SCR-TBL-NAME(SCR-INDEX)
             MOVE SCR-SALARY TO SCR-TBL-SALARY(SCR-INDEX)
+            MOVE SCR-DATE TO SCR-TBL-DATE(SCR-INDEX)
+            MOVE SCR-SESSIONS TO SCR-TBL-SESSIONS(SCR-INDEX)
             ADD 1 TO NUM-SCORES
             SET SCR-INDEX UP BY 1
         END-IF
@@ -107,11 +166,15 @@ CHECK-AND-INSERT.
     PERFORM VARYING J FROM NUM-SCORES BY -1 UNTIL J < I
         MOVE SCR-TBL-NAME(J - 1) TO SCR-TBL-NAME(J)
         MOVE SCR-TBL-SALARY(J - 1) TO SCR-TBL-SALARY(J)
+        MOVE SCR-TBL-DATE(J - 1) TO SCR-TBL-DATE(J)
+        MOVE SCR-TBL-SESSIONS(J - 1) TO SCR-TBL-SESSIONS(J)
     END-PERFORM.
 
     *> Insert the new score in the found position
     MOVE NEW-NAME TO SCR-TBL-NAME(I)
-    MOVE NEW-SALARY TO SCR-TBL-SALARY(I).
+    MOVE NEW-SALARY TO SCR-TBL-SALARY(I)
+    MOVE WS-TODAY TO SCR-TBL-DATE(I)
+    MOVE WS-SESSION-COUNT TO SCR-TBL-SESSIONS(I).
 
     *> Ensure we only keep the top 10 scores
     IF NUM-SCORES > 10 THEN
@@ -119,8 +182,58 @@ CHECK-AND-INSERT.
     END-IF.
 
 WRITE-SCORES.
+    PERFORM VARYING I FROM 1 BY 1
+            UNTIL I > NUM-SCORES OR WS-ABORT-UPDATE = 'Y'
+        MOVE SCR-TBL-NAME(I) TO STMP-NAME
+        MOVE SCR-TBL-SALARY(I) TO STMP-SALARY
+        MOVE SCR-TBL-DATE(I) TO STMP-DATE
+        MOVE SCR-TBL-SESSIONS(I) TO STMP-SESSIONS
+        WRITE SCORE-TEMP-RECORD
+        IF TEMP-FILE-STATUS NOT = "00"
+            DISPLAY "Error writing player.dat.tmp (FILE STATUS "
+                TEMP-FILE-STATUS "). Aborting update to avoid renaming"
+                " an incomplete temp file over player.dat."
+            MOVE 'Y' TO WS-ABORT-UPDATE
+        END-IF
+    END-PERFORM.
+
+PRINT-RANKINGS.
+    DISPLAY "===== TOP " NUM-SCORES " LEADERBOARD =====".
     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-SCORES
-        MOVE SCR-TBL-NAME(I) TO SCR-NAME
-        MOVE SCR-TBL-SALARY(I) TO SCR-SALARY
-        WRITE SCORE-RECORD
+        DISPLAY I ". " SCR-TBL-NAME(I) "  " SCR-TBL-SALARY(I)
     END-PERFORM.
+
+COUNT-SESSIONS.
+    MOVE 0 TO WS-SESSION-COUNT.
+    OPEN INPUT HISTORY-FILE.
+    EVALUATE HISTORY-STATUS
+        WHEN "00"
+            PERFORM UNTIL HISTORY-STATUS = "10"
+                READ HISTORY-FILE
+                    AT END MOVE "10" TO HISTORY-STATUS
+                END-READ
+                IF HISTORY-STATUS NOT = "10"
+                    ADD 1 TO WS-SESSION-COUNT
+                END-IF
+            END-PERFORM
+            CLOSE HISTORY-FILE
+        WHEN "35"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Error opening player-history.dat (FILE STATUS "
+                HISTORY-STATUS "). Session count may be inaccurate."
+    END-EVALUATE.
+    ADD 1 TO WS-SESSION-COUNT.
+
+WRITE-HISTORY.
+    MOVE NEW-NAME TO HIST-NAME.
+    MOVE NEW-SALARY TO HIST-SALARY.
+    MOVE WS-TODAY TO HIST-DATE.
+    OPEN EXTEND HISTORY-FILE.
+    IF HISTORY-STATUS = "35"
+        OPEN OUTPUT HISTORY-FILE
+        CLOSE HISTORY-FILE
+        OPEN EXTEND HISTORY-FILE
+    END-IF.
+    WRITE HISTORY-RECORD.
+    CLOSE HISTORY-FILE.
