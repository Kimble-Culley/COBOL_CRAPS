@@ -0,0 +1,153 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SHIFT-REPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HISTORY-FILE ASSIGN TO "player-history.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS HISTORY-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "CRAPS-AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD HISTORY-FILE.
+01 HISTORY-RECORD.
+   02 HIST-NAME      PIC X(20).
+   02 HIST-SALARY    PIC 9(5)V99.
+   02 HIST-DATE      PIC X(8).
+
+FD AUDIT-FILE.
+01 AUDIT-RECORD.
+    02 AUD-TIMESTAMP    PIC X(8).
+    02 AUD-EVENT        PIC X(10).
+    02 AUD-PLAYER       PIC X(20).
+    02 AUD-GAMESTATE    PIC 9(1).
+    02 AUD-POINT        PIC 9(2).
+    02 AUD-AMOUNT       PIC 9(5)V99.
+
+WORKING-STORAGE SECTION.
+01 HISTORY-STATUS       PIC XX.
+01 AUDIT-STATUS         PIC XX.
+
+01 WS-TOTAL-SESSIONS    PIC 9(5) VALUE 0.
+01 WS-LATEST-DATE       PIC X(8) VALUE SPACES.
+
+01 WS-TOTAL-ROUNDS      PIC 9(5) VALUE 0.
+01 WS-LARGEST-PAYOUT    PIC 9(5)V99 VALUE 0.
+01 WS-TOTAL-PAYOUTS     PIC 9(7)V99 VALUE 0.
+01 WS-TOTAL-LOSSES      PIC 9(7)V99 VALUE 0.
+01 WS-NET-WIN-LOSS      PIC S9(7)V99 VALUE 0.
+
+01 WS-WAG-PASS          PIC 9(7)V99 VALUE 0.
+01 WS-WAG-DPASS         PIC 9(7)V99 VALUE 0.
+01 WS-WAG-COME          PIC 9(7)V99 VALUE 0.
+01 WS-WAG-DCOME         PIC 9(7)V99 VALUE 0.
+01 WS-WAG-ODDS          PIC 9(7)V99 VALUE 0.
+01 WS-WAG-PLACE         PIC 9(7)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-PROGRAM.
+    PERFORM SCAN-HISTORY.
+    PERFORM SCAN-AUDIT-LOG.
+    PERFORM PRINT-SHIFT-REPORT.
+    STOP RUN.
+
+SCAN-HISTORY.
+    *> player-history.dat isn't partitioned by shift/date, so
+    *> WS-TOTAL-SESSIONS and WS-LATEST-DATE summarize the full
+    *> append-only history rather than a single calendar day.
+    OPEN INPUT HISTORY-FILE.
+    EVALUATE HISTORY-STATUS
+        WHEN "00"
+            PERFORM UNTIL HISTORY-STATUS = "10"
+                READ HISTORY-FILE
+                    AT END MOVE "10" TO HISTORY-STATUS
+                END-READ
+                IF HISTORY-STATUS NOT = "10"
+                    ADD 1 TO WS-TOTAL-SESSIONS
+                    IF HIST-DATE > WS-LATEST-DATE
+                        MOVE HIST-DATE TO WS-LATEST-DATE
+                    END-IF
+                END-IF
+            END-PERFORM
+            CLOSE HISTORY-FILE
+        WHEN "35"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Error opening player-history.dat (FILE STATUS "
+                HISTORY-STATUS "). Session total may be inaccurate."
+    END-EVALUATE.
+
+SCAN-AUDIT-LOG.
+    OPEN INPUT AUDIT-FILE.
+    EVALUATE AUDIT-STATUS
+        WHEN "00"
+            PERFORM UNTIL AUDIT-STATUS = "10"
+                READ AUDIT-FILE
+                    AT END MOVE "10" TO AUDIT-STATUS
+                END-READ
+                IF AUDIT-STATUS NOT = "10"
+                    PERFORM TALLY-AUDIT-RECORD
+                END-IF
+            END-PERFORM
+            CLOSE AUDIT-FILE
+        WHEN "35"
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "Error opening CRAPS-AUDIT.LOG (FILE STATUS "
+                AUDIT-STATUS "). Shift totals may be inaccurate."
+    END-EVALUATE.
+
+TALLY-AUDIT-RECORD.
+    EVALUATE AUD-EVENT
+        WHEN "ROUND"
+            ADD 1 TO WS-TOTAL-ROUNDS
+        WHEN "BET-PASS"
+            ADD AUD-AMOUNT TO WS-WAG-PASS
+        WHEN "BET-DPASS"
+            ADD AUD-AMOUNT TO WS-WAG-DPASS
+        WHEN "BET-COME"
+            ADD AUD-AMOUNT TO WS-WAG-COME
+        WHEN "BET-DCOME"
+            ADD AUD-AMOUNT TO WS-WAG-DCOME
+        WHEN "BET-ODDS"
+            ADD AUD-AMOUNT TO WS-WAG-ODDS
+        WHEN "BET-PLACE"
+            ADD AUD-AMOUNT TO WS-WAG-PLACE
+        WHEN "PAYOUT"
+            ADD AUD-AMOUNT TO WS-TOTAL-PAYOUTS
+            IF AUD-AMOUNT > WS-LARGEST-PAYOUT
+                MOVE AUD-AMOUNT TO WS-LARGEST-PAYOUT
+            END-IF
+        WHEN "LOSS"
+            ADD AUD-AMOUNT TO WS-TOTAL-LOSSES
+    END-EVALUATE.
+
+PRINT-SHIFT-REPORT.
+    *> WS-TOTAL-PAYOUTS is money the house pays out to winning players
+    *> (a house expense); WS-TOTAL-LOSSES is money the house collects
+    *> from losing bets (house income). House net is income minus
+    *> expense, i.e. losses minus payouts.
+    COMPUTE WS-NET-WIN-LOSS = WS-TOTAL-LOSSES - WS-TOTAL-PAYOUTS.
+    DISPLAY "===== END-OF-SHIFT REPORT =====".
+    DISPLAY "Sessions on file: " WS-TOTAL-SESSIONS
+        "  (most recent date " WS-LATEST-DATE ")".
+    DISPLAY "Total rounds played: " WS-TOTAL-ROUNDS.
+    DISPLAY " ".
+    DISPLAY "Total wagered by bet type:".
+    DISPLAY "  Pass Line:      " WS-WAG-PASS.
+    DISPLAY "  Don't Pass:     " WS-WAG-DPASS.
+    DISPLAY "  Come:           " WS-WAG-COME.
+    DISPLAY "  Don't Come:     " WS-WAG-DCOME.
+    DISPLAY "  Odds:           " WS-WAG-ODDS.
+    DISPLAY "  Place Bets:     " WS-WAG-PLACE.
+    DISPLAY " ".
+    DISPLAY "Largest single payout: " WS-LARGEST-PAYOUT.
+    DISPLAY "Net win/loss (house perspective, collected minus paid out): "
+        WS-NET-WIN-LOSS.
