@@ -1,19 +1,239 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MAIN-PROGRAM.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CRAPS-CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+
+    SELECT THEME-FILE ASSIGN TO "CRAPS-THEME.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS THEME-STATUS.
+
+    SELECT LIMITS-FILE ASSIGN TO "CRAPS-LIMITS.CFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS LIMITS-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD THEME-FILE.
+01 THEME-RECORD         PIC X(1).
+
+FD LIMITS-FILE.
+01 LIMITS-RECORD.
+    02 LIM-TABLE-MIN        PIC 9(5)V99.
+    02 LIM-TABLE-MAX        PIC 9(5)V99.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    02 CKP-NUM-PLAYERS      PIC 9(1).
+    02 CKP-GAMESTATE        PIC 9(1).
+    02 CKP-POINT            PIC 9(2).
+    02 CKP-CURRENT-PLAYER   PIC 9(1).
+    02 CKP-ROUNDS-PLAYED    PIC 9(5).
+    02 CKP-PLAYER-ENTRY OCCURS 4 TIMES.
+        03 CKP-NAME             PIC X(20).
+        03 CKP-BALANCE          PIC 9(5)V99.
+        03 CKP-PASS-BET         PIC 9(5)V99.
+        03 CKP-DONT-PASS-BET    PIC 9(5)V99.
+        03 CKP-COME-BET         PIC 9(5)V99.
+        03 CKP-DONT-COME-BET    PIC 9(5)V99.
+        03 CKP-ODDS-BET         PIC 9(5)V99.
+        03 CKP-PLACE-4-BET      PIC 9(5)V99.
+        03 CKP-PLACE-5-BET      PIC 9(5)V99.
+        03 CKP-PLACE-6-BET      PIC 9(5)V99.
+        03 CKP-PLACE-8-BET      PIC 9(5)V99.
+        03 CKP-PLACE-9-BET      PIC 9(5)V99.
+        03 CKP-PLACE-10-BET     PIC 9(5)V99.
+        03 CKP-WAG-PASS         PIC 9(5)V99.
+        03 CKP-WAG-DPASS        PIC 9(5)V99.
+        03 CKP-WAG-COME         PIC 9(5)V99.
+        03 CKP-WAG-DCOME        PIC 9(5)V99.
+        03 CKP-WAG-ODDS         PIC 9(5)V99.
+        03 CKP-WAG-PLACE        PIC 9(5)V99.
+        03 CKP-TOTAL-WON        PIC 9(5)V99.
+        03 CKP-TOTAL-LOST       PIC 9(5)V99.
+
 WORKING-STORAGE SECTION.
-01 WS-PASS-BET          PIC 9(5) VALUE 0.
-01 WS-DONT-PASS-BET     PIC 9(5) VALUE 0.
-01 WS-COME-BET          PIC 9(5) VALUE 0.
-01 WS-DONT-COME-BET     PIC 9(5) VALUE 0.
+01 CHECKPOINT-STATUS    PIC X(2).
+01 THEME-STATUS         PIC X(2).
+01 WS-THEME-CODE        PIC X(1) VALUE '1'.
+01 WS-BG-COLOR          PIC 9(1) VALUE 2.
+01 WS-FG-COLOR          PIC 9(1) VALUE 7.
+01 LIMITS-STATUS        PIC X(2).
+01 WS-TABLE-MIN         PIC 9(5)V99 VALUE 5.
+01 WS-TABLE-MAX         PIC 9(5)V99 VALUE 500.
+01 WS-RESUME            PIC X(1) VALUE 'N'.
+01 WS-NUM-PLAYERS       PIC 9(1) VALUE 1.
+01 WS-PLAYER-IDX        PIC 9(1).
+01 WS-GAMESTATE         PIC 9(1) VALUE 0.
+01 WS-POINT             PIC 9(2) VALUE 0.
+01 WS-CURRENT-PLAYER    PIC 9(1) VALUE 1.
+01 WS-ROUNDS-PLAYED     PIC 9(5) VALUE 0.
+01 PLAYER-TABLE.
+    02 PLAYER-ENTRY OCCURS 4 TIMES.
+        03 PT-NAME           PIC X(20) VALUE SPACES.
+        03 PT-BALANCE        PIC 9(5)V99 VALUE 0.
+        03 PT-PASS-BET       PIC 9(5)V99 VALUE 0.
+        03 PT-DONT-PASS-BET  PIC 9(5)V99 VALUE 0.
+        03 PT-COME-BET       PIC 9(5)V99 VALUE 0.
+        03 PT-DONT-COME-BET  PIC 9(5)V99 VALUE 0.
+        03 PT-ODDS-BET       PIC 9(5)V99 VALUE 0.
+        03 PT-PLACE-4-BET    PIC 9(5)V99 VALUE 0.
+        03 PT-PLACE-5-BET    PIC 9(5)V99 VALUE 0.
+        03 PT-PLACE-6-BET    PIC 9(5)V99 VALUE 0.
+        03 PT-PLACE-8-BET    PIC 9(5)V99 VALUE 0.
+        03 PT-PLACE-9-BET    PIC 9(5)V99 VALUE 0.
+        03 PT-PLACE-10-BET   PIC 9(5)V99 VALUE 0.
+        03 PT-WAG-PASS       PIC 9(5)V99 VALUE 0.
+        03 PT-WAG-DPASS      PIC 9(5)V99 VALUE 0.
+        03 PT-WAG-COME       PIC 9(5)V99 VALUE 0.
+        03 PT-WAG-DCOME      PIC 9(5)V99 VALUE 0.
+        03 PT-WAG-ODDS       PIC 9(5)V99 VALUE 0.
+        03 PT-WAG-PLACE      PIC 9(5)V99 VALUE 0.
+        03 PT-TOTAL-WON      PIC 9(5)V99 VALUE 0.
+        03 PT-TOTAL-LOST     PIC 9(5)V99 VALUE 0.
 
 
 
 PROCEDURE DIVISION.
+    PERFORM LOAD-THEME.
+    PERFORM LOAD-LIMITS.
+    PERFORM CHECK-FOR-CHECKPOINT.
+
+    IF WS-RESUME NOT = 'Y'
+        DISPLAY "How many players are sitting down (1-4): "
+        ACCEPT WS-NUM-PLAYERS
+        IF WS-NUM-PLAYERS < 1 OR WS-NUM-PLAYERS > 4
+            MOVE 1 TO WS-NUM-PLAYERS
+        END-IF
+
+        PERFORM VARYING WS-PLAYER-IDX FROM 1 BY 1 UNTIL WS-PLAYER-IDX > WS-NUM-PLAYERS
+            DISPLAY "Enter name for player " WS-PLAYER-IDX ": "
+            ACCEPT PT-NAME(WS-PLAYER-IDX)
+            DISPLAY "Enter starting bankroll for " PT-NAME(WS-PLAYER-IDX) ": "
+            ACCEPT PT-BALANCE(WS-PLAYER-IDX)
+        END-PERFORM
+    END-IF.
+
     CALL "CRAPS-DISPLAY" USING
-        WS-PASS-BET
-        WS-DONT-PASS-BET
-        WS-COME-BET
-        WS-DONT-COME-BET.
+        WS-NUM-PLAYERS
+        PLAYER-TABLE
+        WS-GAMESTATE
+        WS-POINT
+        WS-CURRENT-PLAYER
+        WS-ROUNDS-PLAYED
+        WS-BG-COLOR
+        WS-FG-COLOR
+        WS-TABLE-MIN
+        WS-TABLE-MAX.
     STOP RUN.
+
+LOAD-THEME.
+    *> CRAPS-THEME.CFG holds a single-character scheme code:
+    *>   1 = Classic (green table, white text) - the historical default
+    *>   2 = Colorblind-friendly (blue table, white text)
+    *>   3 = High-contrast (black table, yellow text)
+    *> Any missing/unreadable file or unrecognized code falls back to Classic.
+    OPEN INPUT THEME-FILE.
+    IF THEME-STATUS = "00"
+        READ THEME-FILE
+            AT END MOVE "10" TO THEME-STATUS
+        END-READ
+        IF THEME-STATUS = "00"
+            MOVE THEME-RECORD TO WS-THEME-CODE
+        END-IF
+        CLOSE THEME-FILE
+    ELSE
+        CONTINUE
+    END-IF.
+
+    EVALUATE WS-THEME-CODE
+        WHEN '2'
+            MOVE 1 TO WS-BG-COLOR
+            MOVE 7 TO WS-FG-COLOR
+        WHEN '3'
+            MOVE 0 TO WS-BG-COLOR
+            MOVE 6 TO WS-FG-COLOR
+        WHEN OTHER
+            MOVE 2 TO WS-BG-COLOR
+            MOVE 7 TO WS-FG-COLOR
+    END-EVALUATE.
+
+LOAD-LIMITS.
+    *> CRAPS-LIMITS.CFG holds the house minimum/maximum bet as two
+    *> PIC 9(5)V99 fields on one fixed-width line. A missing/unreadable
+    *> file or a nonsensical min/max pair falls back to the historical
+    *> $5/$500 table, so an absent config file is not an error.
+    OPEN INPUT LIMITS-FILE.
+    IF LIMITS-STATUS = "00"
+        READ LIMITS-FILE
+            AT END MOVE "10" TO LIMITS-STATUS
+        END-READ
+        IF LIMITS-STATUS = "00"
+            AND LIM-TABLE-MIN > 0
+            AND LIM-TABLE-MAX > LIM-TABLE-MIN
+            MOVE LIM-TABLE-MIN TO WS-TABLE-MIN
+            MOVE LIM-TABLE-MAX TO WS-TABLE-MAX
+        END-IF
+        CLOSE LIMITS-FILE
+    ELSE
+        CONTINUE
+    END-IF.
+
+CHECK-FOR-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END MOVE "10" TO CHECKPOINT-STATUS
+        END-READ
+        IF CHECKPOINT-STATUS = "00" AND CKP-NUM-PLAYERS > 0
+            DISPLAY "A checkpoint from an interrupted session was found."
+            DISPLAY "Resume that session instead of starting fresh? (Y/N): "
+            ACCEPT WS-RESUME
+            IF WS-RESUME = 'Y' OR WS-RESUME = 'y'
+                MOVE 'Y' TO WS-RESUME
+                PERFORM LOAD-CHECKPOINT
+            ELSE
+                MOVE 'N' TO WS-RESUME
+            END-IF
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+LOAD-CHECKPOINT.
+    MOVE CKP-NUM-PLAYERS TO WS-NUM-PLAYERS.
+    MOVE CKP-GAMESTATE TO WS-GAMESTATE.
+    MOVE CKP-POINT TO WS-POINT.
+    MOVE CKP-CURRENT-PLAYER TO WS-CURRENT-PLAYER.
+    MOVE CKP-ROUNDS-PLAYED TO WS-ROUNDS-PLAYED.
+    PERFORM VARYING WS-PLAYER-IDX FROM 1 BY 1 UNTIL WS-PLAYER-IDX > 4
+        MOVE CKP-NAME(WS-PLAYER-IDX) TO PT-NAME(WS-PLAYER-IDX)
+        MOVE CKP-BALANCE(WS-PLAYER-IDX) TO PT-BALANCE(WS-PLAYER-IDX)
+        MOVE CKP-PASS-BET(WS-PLAYER-IDX) TO PT-PASS-BET(WS-PLAYER-IDX)
+        MOVE CKP-DONT-PASS-BET(WS-PLAYER-IDX) TO PT-DONT-PASS-BET(WS-PLAYER-IDX)
+        MOVE CKP-COME-BET(WS-PLAYER-IDX) TO PT-COME-BET(WS-PLAYER-IDX)
+        MOVE CKP-DONT-COME-BET(WS-PLAYER-IDX) TO PT-DONT-COME-BET(WS-PLAYER-IDX)
+        MOVE CKP-ODDS-BET(WS-PLAYER-IDX) TO PT-ODDS-BET(WS-PLAYER-IDX)
+        MOVE CKP-PLACE-4-BET(WS-PLAYER-IDX) TO PT-PLACE-4-BET(WS-PLAYER-IDX)
+        MOVE CKP-PLACE-5-BET(WS-PLAYER-IDX) TO PT-PLACE-5-BET(WS-PLAYER-IDX)
+        MOVE CKP-PLACE-6-BET(WS-PLAYER-IDX) TO PT-PLACE-6-BET(WS-PLAYER-IDX)
+        MOVE CKP-PLACE-8-BET(WS-PLAYER-IDX) TO PT-PLACE-8-BET(WS-PLAYER-IDX)
+        MOVE CKP-PLACE-9-BET(WS-PLAYER-IDX) TO PT-PLACE-9-BET(WS-PLAYER-IDX)
+        MOVE CKP-PLACE-10-BET(WS-PLAYER-IDX) TO PT-PLACE-10-BET(WS-PLAYER-IDX)
+        MOVE CKP-WAG-PASS(WS-PLAYER-IDX) TO PT-WAG-PASS(WS-PLAYER-IDX)
+        MOVE CKP-WAG-DPASS(WS-PLAYER-IDX) TO PT-WAG-DPASS(WS-PLAYER-IDX)
+        MOVE CKP-WAG-COME(WS-PLAYER-IDX) TO PT-WAG-COME(WS-PLAYER-IDX)
+        MOVE CKP-WAG-DCOME(WS-PLAYER-IDX) TO PT-WAG-DCOME(WS-PLAYER-IDX)
+        MOVE CKP-WAG-ODDS(WS-PLAYER-IDX) TO PT-WAG-ODDS(WS-PLAYER-IDX)
+        MOVE CKP-WAG-PLACE(WS-PLAYER-IDX) TO PT-WAG-PLACE(WS-PLAYER-IDX)
+        MOVE CKP-TOTAL-WON(WS-PLAYER-IDX) TO PT-TOTAL-WON(WS-PLAYER-IDX)
+        MOVE CKP-TOTAL-LOST(WS-PLAYER-IDX) TO PT-TOTAL-LOST(WS-PLAYER-IDX)
+    END-PERFORM.
