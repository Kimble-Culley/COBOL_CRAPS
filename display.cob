@@ -1,25 +1,129 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CRAPS-DISPLAY.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE ASSIGN TO "CRAPS-AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CRAPS-CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+
 DATA DIVISION.
 
+FILE SECTION.
+FD AUDIT-FILE.
+01 AUDIT-RECORD.
+    02 AUD-TIMESTAMP    PIC X(8).
+    02 AUD-EVENT        PIC X(10).
+    02 AUD-PLAYER       PIC X(20).
+    02 AUD-GAMESTATE    PIC 9(1).
+    02 AUD-POINT        PIC 9(2).
+    02 AUD-AMOUNT       PIC 9(5)V99.
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    02 CKP-NUM-PLAYERS      PIC 9(1).
+    02 CKP-GAMESTATE        PIC 9(1).
+    02 CKP-POINT            PIC 9(2).
+    02 CKP-CURRENT-PLAYER   PIC 9(1).
+    02 CKP-ROUNDS-PLAYED    PIC 9(5).
+    02 CKP-PLAYER-ENTRY OCCURS 4 TIMES.
+        03 CKP-NAME             PIC X(20).
+        03 CKP-BALANCE          PIC 9(5)V99.
+        03 CKP-PASS-BET         PIC 9(5)V99.
+        03 CKP-DONT-PASS-BET    PIC 9(5)V99.
+        03 CKP-COME-BET         PIC 9(5)V99.
+        03 CKP-DONT-COME-BET    PIC 9(5)V99.
+        03 CKP-ODDS-BET         PIC 9(5)V99.
+        03 CKP-PLACE-4-BET      PIC 9(5)V99.
+        03 CKP-PLACE-5-BET      PIC 9(5)V99.
+        03 CKP-PLACE-6-BET      PIC 9(5)V99.
+        03 CKP-PLACE-8-BET      PIC 9(5)V99.
+        03 CKP-PLACE-9-BET      PIC 9(5)V99.
+        03 CKP-PLACE-10-BET     PIC 9(5)V99.
+        03 CKP-WAG-PASS         PIC 9(5)V99.
+        03 CKP-WAG-DPASS        PIC 9(5)V99.
+        03 CKP-WAG-COME         PIC 9(5)V99.
+        03 CKP-WAG-DCOME        PIC 9(5)V99.
+        03 CKP-WAG-ODDS         PIC 9(5)V99.
+        03 CKP-WAG-PLACE        PIC 9(5)V99.
+        03 CKP-TOTAL-WON        PIC 9(5)V99.
+        03 CKP-TOTAL-LOST       PIC 9(5)V99.
+
 WORKING-STORAGE SECTION.
+01 AUDIT-STATUS         PIC X(2).
+01 CHECKPOINT-STATUS    PIC X(2).
+01 WS-TIMESTAMP         PIC X(8).
+01 WS-AUDIT-EVENT       PIC X(10).
+01 WS-AUDIT-PLAYER      PIC X(20).
+01 WS-AUDIT-AMOUNT      PIC 9(5)V99.
 01 WS-PLAYER-INPUT      PIC X(1) VALUE SPACES.
 01 WS-MESSAGE           PIC X(1) VALUE 'N'.
-01 WS-DieTotal          PIC Z(2).
-01 WS-TEMP              PIC Z(5).
-01 WS-GAMESTATE         PIC 9(1).
-01 WS-POINT             PIC 9(2).
-01 WS-BALANCE           PIC 9(5). 
+01 WS-DieTotal          PIC 9(2).
+01 WS-DIETOTAL-DISP     PIC Z(2).
+01 WS-DIE-1             PIC 9(1).
+01 WS-DIE-2             PIC 9(1).
+01 WS-TEMP              PIC 9(5)V99 VALUE 0.
+01 WS-BET-AMOUNT        PIC 9(5)V99 VALUE 0.
+01 WS-PLACE-NUMBER      PIC 9(2) VALUE 0.
+01 WS-CONFIRM           PIC X(1) VALUE 'N'.
+01 WS-PT-IDX            PIC 9(1).
+01 WS-ROUND-OUTCOME     PIC X(1) VALUE 'N'.
+    88 PASS-LINE-WINS       VALUE 'P'.
+    88 DONT-PASS-WINS       VALUE 'D'.
+    88 NO-RESOLUTION        VALUE 'N'.
+01 WS-RESOLVED-POINT    PIC 9(2) VALUE 0.
+01 WS-FREQ-INDEX        PIC 9(2).
+01 WS-FREQ-TOTAL        PIC 9(2).
+01 WS-FREQ-TABLE.
+    02 WS-FREQ OCCURS 11 TIMES PIC 9(5) VALUE 0.
+01 WS-PREV-WON-TABLE.
+    02 WS-PREV-WON OCCURS 4 TIMES PIC 9(5)V99 VALUE 0.
+01 WS-PREV-LOST-TABLE.
+    02 WS-PREV-LOST OCCURS 4 TIMES PIC 9(5)V99 VALUE 0.
 
 LINKAGE SECTION.
-01 LK-PASS-BET          PIC Z(5).
-01 LK-DONT-PASS-BET     PIC Z(5).
-01 LK-COME-BET          PIC Z(5).
-01 LK-DONT-COME-BET     PIC Z(5).
+01 LK-NUM-PLAYERS       PIC 9(1).
+01 WS-GAMESTATE         PIC 9(1).
+01 WS-POINT             PIC 9(2).
+01 WS-CURRENT-PLAYER    PIC 9(1).
+01 WS-ROUNDS-PLAYED     PIC 9(5).
+01 LK-BG-COLOR          PIC 9(1).
+01 LK-FG-COLOR          PIC 9(1).
+01 WS-TABLE-MIN         PIC 9(5)V99.
+01 WS-TABLE-MAX         PIC 9(5)V99.
+01 LK-PLAYER-TABLE.
+    02 LK-PLAYER-ENTRY OCCURS 4 TIMES.
+        03 LK-PT-NAME          PIC X(20).
+        03 LK-PT-BALANCE       PIC 9(5)V99.
+        03 LK-PT-PASS-BET      PIC 9(5)V99.
+        03 LK-PT-DONT-PASS-BET PIC 9(5)V99.
+        03 LK-PT-COME-BET      PIC 9(5)V99.
+        03 LK-PT-DONT-COME-BET PIC 9(5)V99.
+        03 LK-PT-ODDS-BET      PIC 9(5)V99.
+        03 LK-PT-PLACE-4-BET   PIC 9(5)V99.
+        03 LK-PT-PLACE-5-BET   PIC 9(5)V99.
+        03 LK-PT-PLACE-6-BET   PIC 9(5)V99.
+        03 LK-PT-PLACE-8-BET   PIC 9(5)V99.
+        03 LK-PT-PLACE-9-BET   PIC 9(5)V99.
+        03 LK-PT-PLACE-10-BET  PIC 9(5)V99.
+        03 LK-PT-WAG-PASS      PIC 9(5)V99.
+        03 LK-PT-WAG-DPASS     PIC 9(5)V99.
+        03 LK-PT-WAG-COME      PIC 9(5)V99.
+        03 LK-PT-WAG-DCOME     PIC 9(5)V99.
+        03 LK-PT-WAG-ODDS      PIC 9(5)V99.
+        03 LK-PT-WAG-PLACE     PIC 9(5)V99.
+        03 LK-PT-TOTAL-WON     PIC 9(5)V99.
+        03 LK-PT-TOTAL-LOST    PIC 9(5)V99.
 
 SCREEN SECTION.
-01 CRAPS-LOGO BACKGROUND-COLOR 2 FOREGROUND-COLOR 7  HIGHLIGHT.
+01 CRAPS-LOGO BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR  HIGHLIGHT.
     02 BLANK SCREEN.
     02 LINE 1 COL 8 VALUE "  /$$$$$$  /$$$$$$$   /$$$$$$  /$$$$$$$   /$$$$$$".
     02 LINE 2 COL 8 VALUE " /$$__  $$| $$__  $$ /$$__  $$| $$__  $$ /$$__  $$".
@@ -31,52 +135,77 @@ SCREEN SECTION.
     02 LINE 8 COL 8 VALUE " \______/ |__/  |__/|__/  |__/|__/       \______/".
 
 
-01 CRAPS-BOARD BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+01 CRAPS-BOARD BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
     02 LINE 10 COL 4 VALUE "	______________________________________".
     02 LINE 11 COL 4 VALUE "   /  | Don't |   |   |   |   |   |   |   |".
     02 LINE 12 COL 4 VALUE "  /|  | Come: | 4 | 5 | 6 | 7 | 8 | 9 | 10|".
-    02 LINE 13 COL 4 VALUE " / |  | ##### |-----------------|---------|".
-    02 LINE 13 COL 12 USING LK-DONT-COME-BET.
+    02 LINE 13 COL 4 VALUE " / |  | ######### |-----------------|---------|".
+    02 LINE 13 COL 12 PIC $$$$$9.99 USING LK-PT-DONT-COME-BET(WS-CURRENT-PLAYER).
     02 LINE 14 COL 4 VALUE "/  |  |_______|_________________|".
-    02 LINE 15 COL 4 VALUE "|  |  \ COME: #####      OFF    |".
-    02 LINE 15 COL 18 USING LK-COME-BET.
+    02 LINE 15 COL 4 VALUE "|  |  \ COME: #########      OFF    |".
+    02 LINE 15 COL 18 PIC $$$$$9.99 USING LK-PT-COME-BET(WS-CURRENT-PLAYER).
     02 LINE 16 COL 4 VALUE "|  |___\________________________|".
-    02 LINE 17 COL 4 VALUE "|  |   |Don't Pass Bar: #####   |".
-    02 LINE 17 COL 28 USING LK-DONT-PASS-BET.
+    02 LINE 17 COL 4 VALUE "|  |   |Don't Pass Bar: #########   |".
+    02 LINE 17 COL 28 PIC $$$$$9.99 USING LK-PT-DONT-PASS-BET(WS-CURRENT-PLAYER).
     02 LINE 18 COL 4 VALUE "|  \___|________________________|".
-    02 LINE 19 COL 4 VALUE "|       Pass Line: #####        |".
-    02 LINE 19 COL 23 USING LK-PASS-BET.
+    02 LINE 19 COL 4 VALUE "|       Pass Line: #########        |".
+    02 LINE 19 COL 23 PIC $$$$$9.99 USING LK-PT-PASS-BET(WS-CURRENT-PLAYER).
     02 LINE 20 COL 4 VALUE "\_______________________________|".
+    02 LINE 9 COL 4 VALUE "Now betting: ....................  Balance: #########".
+    02 LINE 9 COL 17 USING LK-PT-NAME(WS-CURRENT-PLAYER).
+    02 LINE 9 COL 48 PIC $$$$$9.99 USING LK-PT-BALANCE(WS-CURRENT-PLAYER).
+    02 LINE 21 COL 4 VALUE "Place: 4:######### 5:######### 6:######### 8:######### 9:######### 10:#########".
+    02 LINE 21 COL 13 PIC $$$$$9.99 USING LK-PT-PLACE-4-BET(WS-CURRENT-PLAYER).
+    02 LINE 21 COL 24 PIC $$$$$9.99 USING LK-PT-PLACE-5-BET(WS-CURRENT-PLAYER).
+    02 LINE 21 COL 35 PIC $$$$$9.99 USING LK-PT-PLACE-6-BET(WS-CURRENT-PLAYER).
+    02 LINE 21 COL 46 PIC $$$$$9.99 USING LK-PT-PLACE-8-BET(WS-CURRENT-PLAYER).
+    02 LINE 21 COL 57 PIC $$$$$9.99 USING LK-PT-PLACE-9-BET(WS-CURRENT-PLAYER).
+    02 LINE 21 COL 69 PIC $$$$$9.99 USING LK-PT-PLACE-10-BET(WS-CURRENT-PLAYER).
 
 
 
 
-01 COMEOUT-MENU BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT. 
+01 COMEOUT-MENU BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
     02 LINE 22 COL 4 VALUE "1. BET PASS".
     02 LINE 23 COL 4 VALUE "2. BET DON'T PASS".
     02 LINE 24 COL 4 VALUE "Press ENTER to Roll the dice".
+    02 LINE 25 COL 4 VALUE "0. End session for all players".
 
-01 POINT-MENU BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT. 
+01 POINT-MENU BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
     02 LINE 22 COL 4 VALUE "1. BET COME".
     02 LINE 23 COL 4 VALUE "2. BET DON'T COME".
-    02 LINE 24 COL 4 VALUE "Press ENTER to Roll the dice".
+    02 LINE 24 COL 4 VALUE "3. BET ODDS".
+    02 LINE 25 COL 4 VALUE "4. BET A NUMBER (4,5,6,8,9,10)".
+    02 LINE 26 COL 4 VALUE "0. End session for all players / Press ENTER to Roll".
 
+01 CASHOUT-SCREEN BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 10 COL 4 VALUE "Thanks for playing!".
 
-01 USER-INPUT BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 25 COL 4 VALUE "Your input: ".
-    02 LINE 25 COL 16 USING WS-PLAYER-INPUT.
+01 CONFIRM-QUIT-SCREEN BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 20 COL 4 VALUE "End the session for ALL players and cash out? (Y/N): ".
+    02 LINE 20 COL 57 USING WS-CONFIRM.
 
-01 BET-INPUT BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+01 USER-INPUT BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 27 COL 4 VALUE "Your input: ".
+    02 LINE 27 COL 16 USING WS-PLAYER-INPUT.
+
+01 BET-INPUT BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
     02 LINE 20 COL 4 VALUE "How much would you like to bet: ".
-    02 LINE 20 COL 36 USING WS-TEMP.
+    02 LINE 20 COL 36 PIC $$$$$9.99 USING WS-TEMP.
+
+01 PLACE-NUMBER-INPUT BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 20 COL 4 VALUE "Which number (4,5,6,8,9,10): ".
+    02 LINE 20 COL 33 USING WS-PLACE-NUMBER.
 
-01 ROLL-MENU BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
+01 ROLL-MENU BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
     02 LINE 20 COL 4 VALUE " Roll".
 
-01 TEMP-MENU BACKGROUND-COLOR 2 FOREGROUND-COLOR 7 HIGHLIGHT.
-    02 LINE 21 COL 4 USING WS-PLAYER-INPUT.
+01 TEMP-MENU BACKGROUND-COLOR LK-BG-COLOR FOREGROUND-COLOR LK-FG-COLOR HIGHLIGHT.
+    02 LINE 28 COL 4 USING WS-PLAYER-INPUT.
 
-PROCEDURE DIVISION USING LK-PASS-BET LK-DONT-PASS-BET LK-COME-BET LK-DONT-COME-BET.
+PROCEDURE DIVISION USING LK-NUM-PLAYERS LK-PLAYER-TABLE
+    WS-GAMESTATE WS-POINT WS-CURRENT-PLAYER WS-ROUNDS-PLAYED
+    LK-BG-COLOR LK-FG-COLOR WS-TABLE-MIN WS-TABLE-MAX.
 
 DISPLAY-MAIN-SCREEN.
     DISPLAY CRAPS-LOGO.
@@ -96,10 +225,32 @@ DISPLAY-MAIN-SCREEN.
 
 
     EVALUATE WS-PLAYER-INPUT
+        WHEN 0
+            MOVE 'Q' TO WS-MESSAGE
         WHEN 1
-            MOVE 'X' TO WS-MESSAGE
+            IF WS-GAMESTATE = 1
+                MOVE 'C' TO WS-MESSAGE
+            ELSE
+                MOVE 'X' TO WS-MESSAGE
+            END-IF
         WHEN 2
-            MOVE 'Y' TO WS-MESSAGE
+            IF WS-GAMESTATE = 1
+                MOVE 'K' TO WS-MESSAGE
+            ELSE
+                MOVE 'Y' TO WS-MESSAGE
+            END-IF
+        WHEN 3
+            IF WS-GAMESTATE = 1
+                MOVE 'O' TO WS-MESSAGE
+            ELSE
+                DISPLAY "Invalid option. Try again."
+            END-IF
+        WHEN 4
+            IF WS-GAMESTATE = 1
+                MOVE 'L' TO WS-MESSAGE
+            ELSE
+                DISPLAY "Invalid option. Try again."
+            END-IF
         WHEN SPACES
             MOVE 'Z' TO WS-MESSAGE
         WHEN OTHER
@@ -110,27 +261,554 @@ DISPLAY-MAIN-SCREEN.
     IF WS-MESSAGE = 'X'
         DISPLAY CRAPS-LOGO
         DISPLAY CRAPS-BOARD
-        DISPLAY PASS-BET
-        ACCEPT LK-PASS-BET
+        IF LK-PT-PASS-BET(WS-CURRENT-PLAYER) NOT = 0
+            DISPLAY "You already have a Pass Line bet placed this round."
+        ELSE
+            PERFORM ACCEPT-BET-AMOUNT
+            MOVE WS-BET-AMOUNT TO LK-PT-PASS-BET(WS-CURRENT-PLAYER)
+            SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+            ADD WS-BET-AMOUNT TO LK-PT-WAG-PASS(WS-CURRENT-PLAYER)
+            MOVE 'BET-PASS' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-CURRENT-PLAYER) TO WS-AUDIT-PLAYER
+            MOVE WS-BET-AMOUNT TO WS-AUDIT-AMOUNT
+            PERFORM LOG-AUDIT-EVENT
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM ADVANCE-PLAYER
         MOVE 'N' TO WS-MESSAGE
     END-IF.
 
     IF WS-MESSAGE = 'Y'
         DISPLAY CRAPS-LOGO
         DISPLAY CRAPS-BOARD
-        DISPLAY PASS-BET
-        ACCEPT LK-DONT-PASS-BET
+        IF LK-PT-DONT-PASS-BET(WS-CURRENT-PLAYER) NOT = 0
+            DISPLAY "You already have a Don't Pass bet placed this round."
+        ELSE
+            PERFORM ACCEPT-BET-AMOUNT
+            MOVE WS-BET-AMOUNT TO LK-PT-DONT-PASS-BET(WS-CURRENT-PLAYER)
+            SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+            ADD WS-BET-AMOUNT TO LK-PT-WAG-DPASS(WS-CURRENT-PLAYER)
+            MOVE 'BET-DPASS' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-CURRENT-PLAYER) TO WS-AUDIT-PLAYER
+            MOVE WS-BET-AMOUNT TO WS-AUDIT-AMOUNT
+            PERFORM LOG-AUDIT-EVENT
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM ADVANCE-PLAYER
+        MOVE 'N' TO WS-MESSAGE
+    END-IF.
+
+    IF WS-MESSAGE = 'Q'
+        DISPLAY CRAPS-LOGO
+        DISPLAY CRAPS-BOARD
+        MOVE 'N' TO WS-CONFIRM
+        DISPLAY CONFIRM-QUIT-SCREEN
+        ACCEPT CONFIRM-QUIT-SCREEN
+        IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+            DISPLAY CASHOUT-SCREEN
+            PERFORM PRINT-FREQUENCY-REPORT
+            PERFORM PRINT-FINAL-BALANCES
+            PERFORM PRINT-SESSION-SUMMARY
+            PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+                CALL "SCORE-RECORDS" USING
+                    LK-PT-NAME(WS-PT-IDX) LK-PT-BALANCE(WS-PT-IDX)
+            END-PERFORM
+            PERFORM CLEAR-CHECKPOINT
+            STOP RUN
+        ELSE
+            MOVE 'N' TO WS-MESSAGE
+        END-IF
+    END-IF.
+
+    IF WS-MESSAGE = 'C'
+        DISPLAY CRAPS-LOGO
+        DISPLAY CRAPS-BOARD
+        IF LK-PT-COME-BET(WS-CURRENT-PLAYER) NOT = 0
+            DISPLAY "You already have a Come bet placed this round."
+        ELSE
+            PERFORM ACCEPT-BET-AMOUNT
+            MOVE WS-BET-AMOUNT TO LK-PT-COME-BET(WS-CURRENT-PLAYER)
+            SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+            ADD WS-BET-AMOUNT TO LK-PT-WAG-COME(WS-CURRENT-PLAYER)
+            MOVE 'BET-COME' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-CURRENT-PLAYER) TO WS-AUDIT-PLAYER
+            MOVE WS-BET-AMOUNT TO WS-AUDIT-AMOUNT
+            PERFORM LOG-AUDIT-EVENT
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM ADVANCE-PLAYER
+        MOVE 'N' TO WS-MESSAGE
+    END-IF.
+
+    IF WS-MESSAGE = 'K'
+        DISPLAY CRAPS-LOGO
+        DISPLAY CRAPS-BOARD
+        IF LK-PT-DONT-COME-BET(WS-CURRENT-PLAYER) NOT = 0
+            DISPLAY "You already have a Don't Come bet placed this round."
+        ELSE
+            PERFORM ACCEPT-BET-AMOUNT
+            MOVE WS-BET-AMOUNT TO LK-PT-DONT-COME-BET(WS-CURRENT-PLAYER)
+            SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+            ADD WS-BET-AMOUNT TO LK-PT-WAG-DCOME(WS-CURRENT-PLAYER)
+            MOVE 'BET-DCOME' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-CURRENT-PLAYER) TO WS-AUDIT-PLAYER
+            MOVE WS-BET-AMOUNT TO WS-AUDIT-AMOUNT
+            PERFORM LOG-AUDIT-EVENT
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM ADVANCE-PLAYER
+        MOVE 'N' TO WS-MESSAGE
+    END-IF.
+
+    IF WS-MESSAGE = 'O'
+        DISPLAY CRAPS-LOGO
+        DISPLAY CRAPS-BOARD
+        IF LK-PT-ODDS-BET(WS-CURRENT-PLAYER) NOT = 0
+            DISPLAY "You already have an Odds bet placed this round."
+        ELSE
+            PERFORM ACCEPT-BET-AMOUNT
+            MOVE WS-BET-AMOUNT TO LK-PT-ODDS-BET(WS-CURRENT-PLAYER)
+            SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+            ADD WS-BET-AMOUNT TO LK-PT-WAG-ODDS(WS-CURRENT-PLAYER)
+            MOVE 'BET-ODDS' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-CURRENT-PLAYER) TO WS-AUDIT-PLAYER
+            MOVE WS-BET-AMOUNT TO WS-AUDIT-AMOUNT
+            PERFORM LOG-AUDIT-EVENT
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        PERFORM ADVANCE-PLAYER
+        MOVE 'N' TO WS-MESSAGE
+    END-IF.
+
+    IF WS-MESSAGE = 'L'
+        DISPLAY CRAPS-LOGO
+        DISPLAY CRAPS-BOARD
+        DISPLAY PLACE-NUMBER-INPUT
+        ACCEPT PLACE-NUMBER-INPUT
+        EVALUATE WS-PLACE-NUMBER
+            WHEN 4
+                IF LK-PT-PLACE-4-BET(WS-CURRENT-PLAYER) NOT = 0
+                    DISPLAY "You already have a Place 4 bet placed this round."
+                ELSE
+                    PERFORM ACCEPT-BET-AMOUNT
+                    MOVE WS-BET-AMOUNT TO LK-PT-PLACE-4-BET(WS-CURRENT-PLAYER)
+                    SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+                    ADD WS-BET-AMOUNT TO LK-PT-WAG-PLACE(WS-CURRENT-PLAYER)
+                    PERFORM LOG-PLACE-BET-EVENT
+                END-IF
+            WHEN 5
+                IF LK-PT-PLACE-5-BET(WS-CURRENT-PLAYER) NOT = 0
+                    DISPLAY "You already have a Place 5 bet placed this round."
+                ELSE
+                    PERFORM ACCEPT-BET-AMOUNT
+                    MOVE WS-BET-AMOUNT TO LK-PT-PLACE-5-BET(WS-CURRENT-PLAYER)
+                    SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+                    ADD WS-BET-AMOUNT TO LK-PT-WAG-PLACE(WS-CURRENT-PLAYER)
+                    PERFORM LOG-PLACE-BET-EVENT
+                END-IF
+            WHEN 6
+                IF LK-PT-PLACE-6-BET(WS-CURRENT-PLAYER) NOT = 0
+                    DISPLAY "You already have a Place 6 bet placed this round."
+                ELSE
+                    PERFORM ACCEPT-BET-AMOUNT
+                    MOVE WS-BET-AMOUNT TO LK-PT-PLACE-6-BET(WS-CURRENT-PLAYER)
+                    SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+                    ADD WS-BET-AMOUNT TO LK-PT-WAG-PLACE(WS-CURRENT-PLAYER)
+                    PERFORM LOG-PLACE-BET-EVENT
+                END-IF
+            WHEN 8
+                IF LK-PT-PLACE-8-BET(WS-CURRENT-PLAYER) NOT = 0
+                    DISPLAY "You already have a Place 8 bet placed this round."
+                ELSE
+                    PERFORM ACCEPT-BET-AMOUNT
+                    MOVE WS-BET-AMOUNT TO LK-PT-PLACE-8-BET(WS-CURRENT-PLAYER)
+                    SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+                    ADD WS-BET-AMOUNT TO LK-PT-WAG-PLACE(WS-CURRENT-PLAYER)
+                    PERFORM LOG-PLACE-BET-EVENT
+                END-IF
+            WHEN 9
+                IF LK-PT-PLACE-9-BET(WS-CURRENT-PLAYER) NOT = 0
+                    DISPLAY "You already have a Place 9 bet placed this round."
+                ELSE
+                    PERFORM ACCEPT-BET-AMOUNT
+                    MOVE WS-BET-AMOUNT TO LK-PT-PLACE-9-BET(WS-CURRENT-PLAYER)
+                    SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+                    ADD WS-BET-AMOUNT TO LK-PT-WAG-PLACE(WS-CURRENT-PLAYER)
+                    PERFORM LOG-PLACE-BET-EVENT
+                END-IF
+            WHEN 10
+                IF LK-PT-PLACE-10-BET(WS-CURRENT-PLAYER) NOT = 0
+                    DISPLAY "You already have a Place 10 bet placed this round."
+                ELSE
+                    PERFORM ACCEPT-BET-AMOUNT
+                    MOVE WS-BET-AMOUNT TO LK-PT-PLACE-10-BET(WS-CURRENT-PLAYER)
+                    SUBTRACT WS-BET-AMOUNT FROM LK-PT-BALANCE(WS-CURRENT-PLAYER)
+                    ADD WS-BET-AMOUNT TO LK-PT-WAG-PLACE(WS-CURRENT-PLAYER)
+                    PERFORM LOG-PLACE-BET-EVENT
+                END-IF
+            WHEN OTHER
+                DISPLAY "Not a placeable number."
+        END-EVALUATE
+        PERFORM ADVANCE-PLAYER
         MOVE 'N' TO WS-MESSAGE
     END-IF.
 
     IF WS-MESSAGE = 'Z'
-        *>STUFF WHEN WE FIGURE OUT ROLL
         CALL "ROLL-TEST" USING
-            WS-DieTotal
-        DISPLAY WS-DieTotal
+            WS-DieTotal WS-DIE-1 WS-DIE-2
+        MOVE 'ROLL' TO WS-AUDIT-EVENT
+        MOVE SPACES TO WS-AUDIT-PLAYER
+        MOVE WS-DieTotal TO WS-AUDIT-AMOUNT
+        PERFORM LOG-AUDIT-EVENT
+        DISPLAY CRAPS-LOGO
+        DISPLAY CRAPS-BOARD
+        CALL "DICE-DISPLAY" USING WS-DIE-1 WS-DIE-2 LK-BG-COLOR LK-FG-COLOR
+        MOVE WS-DieTotal TO WS-DIETOTAL-DISP
+        DISPLAY WS-DIETOTAL-DISP
+        MOVE WS-DieTotal TO WS-FREQ-INDEX
+        SUBTRACT 1 FROM WS-FREQ-INDEX
+        ADD 1 TO WS-FREQ(WS-FREQ-INDEX)
+        PERFORM SNAPSHOT-PAYOUTS
+        PERFORM RESOLVE-PLACE-BETS
+        PERFORM RESOLVE-ROLL
+        IF NOT NO-RESOLUTION
+            ADD 1 TO WS-ROUNDS-PLAYED
+            PERFORM PAYOUT-BETS
+            MOVE 'ROUND' TO WS-AUDIT-EVENT
+            MOVE SPACES TO WS-AUDIT-PLAYER
+            MOVE WS-RESOLVED-POINT TO WS-AUDIT-AMOUNT
+            PERFORM LOG-AUDIT-EVENT
+        END-IF
+        PERFORM LOG-PAYOUT-EVENTS
+        PERFORM WRITE-CHECKPOINT
         MOVE 'N' TO WS-MESSAGE
     END-IF.
 
     MOVE ' ' TO WS-PLAYER-INPUT.
     GO TO DISPLAY-MAIN-SCREEN.
     STOP RUN.
+
+SNAPSHOT-PAYOUTS.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+        MOVE LK-PT-TOTAL-WON(WS-PT-IDX) TO WS-PREV-WON(WS-PT-IDX)
+        MOVE LK-PT-TOTAL-LOST(WS-PT-IDX) TO WS-PREV-LOST(WS-PT-IDX)
+    END-PERFORM.
+
+LOG-PAYOUT-EVENTS.
+    *> RESOLVE-PLACE-BETS and PAYOUT-BETS can each move a player's
+    *> TOTAL-WON/TOTAL-LOST on the same roll; comparing against the
+    *> SNAPSHOT-PAYOUTS snapshot catches both in one pass instead of
+    *> auditing every individual bet-type win/loss branch separately.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+        IF LK-PT-TOTAL-WON(WS-PT-IDX) > WS-PREV-WON(WS-PT-IDX)
+            MOVE 'PAYOUT' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-PT-IDX) TO WS-AUDIT-PLAYER
+            COMPUTE WS-AUDIT-AMOUNT =
+                LK-PT-TOTAL-WON(WS-PT-IDX) - WS-PREV-WON(WS-PT-IDX)
+            PERFORM LOG-AUDIT-EVENT
+        END-IF
+        IF LK-PT-TOTAL-LOST(WS-PT-IDX) > WS-PREV-LOST(WS-PT-IDX)
+            MOVE 'LOSS' TO WS-AUDIT-EVENT
+            MOVE LK-PT-NAME(WS-PT-IDX) TO WS-AUDIT-PLAYER
+            COMPUTE WS-AUDIT-AMOUNT =
+                LK-PT-TOTAL-LOST(WS-PT-IDX) - WS-PREV-LOST(WS-PT-IDX)
+            PERFORM LOG-AUDIT-EVENT
+        END-IF
+    END-PERFORM.
+
+LOG-AUDIT-EVENT.
+    ACCEPT WS-TIMESTAMP FROM TIME.
+    MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+    MOVE WS-AUDIT-EVENT TO AUD-EVENT.
+    MOVE WS-AUDIT-PLAYER TO AUD-PLAYER.
+    MOVE WS-GAMESTATE TO AUD-GAMESTATE.
+    MOVE WS-POINT TO AUD-POINT.
+    MOVE WS-AUDIT-AMOUNT TO AUD-AMOUNT.
+    OPEN EXTEND AUDIT-FILE.
+    IF AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+        CLOSE AUDIT-FILE
+        OPEN EXTEND AUDIT-FILE
+    END-IF.
+    WRITE AUDIT-RECORD.
+    CLOSE AUDIT-FILE.
+
+WRITE-CHECKPOINT.
+    MOVE LK-NUM-PLAYERS TO CKP-NUM-PLAYERS.
+    MOVE WS-GAMESTATE TO CKP-GAMESTATE.
+    MOVE WS-POINT TO CKP-POINT.
+    MOVE WS-CURRENT-PLAYER TO CKP-CURRENT-PLAYER.
+    MOVE WS-ROUNDS-PLAYED TO CKP-ROUNDS-PLAYED.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > 4
+        MOVE LK-PT-NAME(WS-PT-IDX) TO CKP-NAME(WS-PT-IDX)
+        MOVE LK-PT-BALANCE(WS-PT-IDX) TO CKP-BALANCE(WS-PT-IDX)
+        MOVE LK-PT-PASS-BET(WS-PT-IDX) TO CKP-PASS-BET(WS-PT-IDX)
+        MOVE LK-PT-DONT-PASS-BET(WS-PT-IDX) TO CKP-DONT-PASS-BET(WS-PT-IDX)
+        MOVE LK-PT-COME-BET(WS-PT-IDX) TO CKP-COME-BET(WS-PT-IDX)
+        MOVE LK-PT-DONT-COME-BET(WS-PT-IDX) TO CKP-DONT-COME-BET(WS-PT-IDX)
+        MOVE LK-PT-ODDS-BET(WS-PT-IDX) TO CKP-ODDS-BET(WS-PT-IDX)
+        MOVE LK-PT-PLACE-4-BET(WS-PT-IDX) TO CKP-PLACE-4-BET(WS-PT-IDX)
+        MOVE LK-PT-PLACE-5-BET(WS-PT-IDX) TO CKP-PLACE-5-BET(WS-PT-IDX)
+        MOVE LK-PT-PLACE-6-BET(WS-PT-IDX) TO CKP-PLACE-6-BET(WS-PT-IDX)
+        MOVE LK-PT-PLACE-8-BET(WS-PT-IDX) TO CKP-PLACE-8-BET(WS-PT-IDX)
+        MOVE LK-PT-PLACE-9-BET(WS-PT-IDX) TO CKP-PLACE-9-BET(WS-PT-IDX)
+        MOVE LK-PT-PLACE-10-BET(WS-PT-IDX) TO CKP-PLACE-10-BET(WS-PT-IDX)
+        MOVE LK-PT-WAG-PASS(WS-PT-IDX) TO CKP-WAG-PASS(WS-PT-IDX)
+        MOVE LK-PT-WAG-DPASS(WS-PT-IDX) TO CKP-WAG-DPASS(WS-PT-IDX)
+        MOVE LK-PT-WAG-COME(WS-PT-IDX) TO CKP-WAG-COME(WS-PT-IDX)
+        MOVE LK-PT-WAG-DCOME(WS-PT-IDX) TO CKP-WAG-DCOME(WS-PT-IDX)
+        MOVE LK-PT-WAG-ODDS(WS-PT-IDX) TO CKP-WAG-ODDS(WS-PT-IDX)
+        MOVE LK-PT-WAG-PLACE(WS-PT-IDX) TO CKP-WAG-PLACE(WS-PT-IDX)
+        MOVE LK-PT-TOTAL-WON(WS-PT-IDX) TO CKP-TOTAL-WON(WS-PT-IDX)
+        MOVE LK-PT-TOTAL-LOST(WS-PT-IDX) TO CKP-TOTAL-LOST(WS-PT-IDX)
+    END-PERFORM.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+    MOVE 0 TO CKP-NUM-PLAYERS.
+    MOVE 0 TO CKP-GAMESTATE.
+    MOVE 0 TO CKP-POINT.
+    MOVE 0 TO CKP-CURRENT-PLAYER.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+ADVANCE-PLAYER.
+    ADD 1 TO WS-CURRENT-PLAYER.
+    IF WS-CURRENT-PLAYER > LK-NUM-PLAYERS
+        MOVE 1 TO WS-CURRENT-PLAYER
+    END-IF.
+
+RESOLVE-PLACE-BETS.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+        IF WS-DieTotal = 7
+            IF LK-PT-PLACE-4-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PLACE-4-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-PLACE-5-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PLACE-5-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-PLACE-6-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PLACE-6-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-PLACE-8-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PLACE-8-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-PLACE-9-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PLACE-9-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-PLACE-10-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PLACE-10-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            MOVE 0 TO LK-PT-PLACE-4-BET(WS-PT-IDX)
+            MOVE 0 TO LK-PT-PLACE-5-BET(WS-PT-IDX)
+            MOVE 0 TO LK-PT-PLACE-6-BET(WS-PT-IDX)
+            MOVE 0 TO LK-PT-PLACE-8-BET(WS-PT-IDX)
+            MOVE 0 TO LK-PT-PLACE-9-BET(WS-PT-IDX)
+            MOVE 0 TO LK-PT-PLACE-10-BET(WS-PT-IDX)
+        ELSE
+            IF WS-DieTotal = 4 AND LK-PT-PLACE-4-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PLACE-4-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 9 / 5)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 9 / 5
+                MOVE 0 TO LK-PT-PLACE-4-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 10 AND LK-PT-PLACE-10-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PLACE-10-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 9 / 5)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 9 / 5
+                MOVE 0 TO LK-PT-PLACE-10-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 5 AND LK-PT-PLACE-5-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PLACE-5-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 5)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 5
+                MOVE 0 TO LK-PT-PLACE-5-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 9 AND LK-PT-PLACE-9-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PLACE-9-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 5)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 5
+                MOVE 0 TO LK-PT-PLACE-9-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 6 AND LK-PT-PLACE-6-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PLACE-6-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 6)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 6
+                MOVE 0 TO LK-PT-PLACE-6-BET(WS-PT-IDX)
+            END-IF
+            IF WS-DieTotal = 8 AND LK-PT-PLACE-8-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PLACE-8-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 7 / 6)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 7 / 6
+                MOVE 0 TO LK-PT-PLACE-8-BET(WS-PT-IDX)
+            END-IF
+        END-IF
+    END-PERFORM.
+
+PRINT-FREQUENCY-REPORT.
+    DISPLAY "===== ROLL FREQUENCY =====".
+    PERFORM VARYING WS-FREQ-TOTAL FROM 2 BY 1 UNTIL WS-FREQ-TOTAL > 12
+        MOVE WS-FREQ-TOTAL TO WS-FREQ-INDEX
+        SUBTRACT 1 FROM WS-FREQ-INDEX
+        DISPLAY WS-FREQ-TOTAL ": " WS-FREQ(WS-FREQ-INDEX)
+    END-PERFORM.
+
+PRINT-FINAL-BALANCES.
+    DISPLAY "===== FINAL BALANCES =====".
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+        DISPLAY LK-PT-NAME(WS-PT-IDX) ": $" LK-PT-BALANCE(WS-PT-IDX)
+    END-PERFORM.
+
+PRINT-SESSION-SUMMARY.
+    DISPLAY "===== SESSION SUMMARY (" WS-ROUNDS-PLAYED " rounds played) =====".
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+        DISPLAY LK-PT-NAME(WS-PT-IDX) ":"
+        DISPLAY "  Wagered  Pass: " LK-PT-WAG-PASS(WS-PT-IDX)
+            "  Don't Pass: " LK-PT-WAG-DPASS(WS-PT-IDX)
+        DISPLAY "  Wagered  Come: " LK-PT-WAG-COME(WS-PT-IDX)
+            "  Don't Come: " LK-PT-WAG-DCOME(WS-PT-IDX)
+        DISPLAY "  Wagered  Odds: " LK-PT-WAG-ODDS(WS-PT-IDX)
+            "  Place: " LK-PT-WAG-PLACE(WS-PT-IDX)
+        DISPLAY "  Total Won: " LK-PT-TOTAL-WON(WS-PT-IDX)
+            "  Total Lost: " LK-PT-TOTAL-LOST(WS-PT-IDX)
+    END-PERFORM.
+
+ACCEPT-BET-AMOUNT.
+    MOVE 0 TO WS-BET-AMOUNT.
+    PERFORM WITH TEST AFTER UNTIL
+            WS-BET-AMOUNT >= WS-TABLE-MIN
+        AND WS-BET-AMOUNT <= WS-TABLE-MAX
+        AND WS-BET-AMOUNT <= LK-PT-BALANCE(WS-CURRENT-PLAYER)
+        DISPLAY BET-INPUT
+        ACCEPT BET-INPUT
+        MOVE WS-TEMP TO WS-BET-AMOUNT
+        IF WS-BET-AMOUNT < WS-TABLE-MIN OR WS-BET-AMOUNT > WS-TABLE-MAX
+            OR WS-BET-AMOUNT > LK-PT-BALANCE(WS-CURRENT-PLAYER)
+            DISPLAY "Bet must be between table min and max, and no more than your balance."
+        END-IF
+    END-PERFORM.
+
+LOG-PLACE-BET-EVENT.
+    MOVE 'BET-PLACE' TO WS-AUDIT-EVENT.
+    MOVE LK-PT-NAME(WS-CURRENT-PLAYER) TO WS-AUDIT-PLAYER.
+    MOVE WS-BET-AMOUNT TO WS-AUDIT-AMOUNT.
+    PERFORM LOG-AUDIT-EVENT.
+    PERFORM WRITE-CHECKPOINT.
+
+RESOLVE-ROLL.
+    MOVE 'N' TO WS-ROUND-OUTCOME.
+    MOVE 0 TO WS-RESOLVED-POINT.
+
+    IF WS-GAMESTATE = 0
+        EVALUATE WS-DieTotal
+            WHEN 7
+            WHEN 11
+                MOVE 'P' TO WS-ROUND-OUTCOME
+            WHEN 2
+            WHEN 3
+            WHEN 12
+                MOVE 'D' TO WS-ROUND-OUTCOME
+            WHEN OTHER
+                MOVE WS-DieTotal TO WS-POINT
+                MOVE 1 TO WS-GAMESTATE
+        END-EVALUATE
+    ELSE
+        IF WS-DieTotal = WS-POINT
+            MOVE WS-POINT TO WS-RESOLVED-POINT
+            MOVE 'P' TO WS-ROUND-OUTCOME
+            MOVE 0 TO WS-GAMESTATE
+            MOVE 0 TO WS-POINT
+        END-IF
+        IF WS-DieTotal = 7
+            MOVE WS-POINT TO WS-RESOLVED-POINT
+            MOVE 'D' TO WS-ROUND-OUTCOME
+            MOVE 0 TO WS-GAMESTATE
+            MOVE 0 TO WS-POINT
+        END-IF
+    END-IF.
+
+PAYOUT-BETS.
+    PERFORM VARYING WS-PT-IDX FROM 1 BY 1 UNTIL WS-PT-IDX > LK-NUM-PLAYERS
+        IF PASS-LINE-WINS
+            IF LK-PT-PASS-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-PASS-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO LK-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF LK-PT-COME-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-COME-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO LK-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF LK-PT-DONT-PASS-BET(WS-PT-IDX) > 0
+                ADD LK-PT-DONT-PASS-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-DONT-COME-BET(WS-PT-IDX) > 0
+                ADD LK-PT-DONT-COME-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF WS-RESOLVED-POINT > 0
+                PERFORM PAY-ODDS
+            END-IF
+        END-IF
+        IF DONT-PASS-WINS
+            IF LK-PT-DONT-PASS-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-DONT-PASS-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO LK-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF LK-PT-DONT-COME-BET(WS-PT-IDX) > 0
+                MOVE LK-PT-DONT-COME-BET(WS-PT-IDX) TO WS-BET-AMOUNT
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + (WS-BET-AMOUNT * 2)
+                ADD WS-BET-AMOUNT TO LK-PT-TOTAL-WON(WS-PT-IDX)
+            END-IF
+            IF LK-PT-PASS-BET(WS-PT-IDX) > 0
+                ADD LK-PT-PASS-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-COME-BET(WS-PT-IDX) > 0
+                ADD LK-PT-COME-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+            IF LK-PT-ODDS-BET(WS-PT-IDX) > 0
+                ADD LK-PT-ODDS-BET(WS-PT-IDX) TO LK-PT-TOTAL-LOST(WS-PT-IDX)
+            END-IF
+        END-IF
+        MOVE 0 TO LK-PT-PASS-BET(WS-PT-IDX)
+        MOVE 0 TO LK-PT-DONT-PASS-BET(WS-PT-IDX)
+        MOVE 0 TO LK-PT-COME-BET(WS-PT-IDX)
+        MOVE 0 TO LK-PT-DONT-COME-BET(WS-PT-IDX)
+        MOVE 0 TO LK-PT-ODDS-BET(WS-PT-IDX)
+    END-PERFORM.
+
+PAY-ODDS.
+    MOVE LK-PT-ODDS-BET(WS-PT-IDX) TO WS-BET-AMOUNT.
+    IF WS-BET-AMOUNT > 0
+        EVALUATE WS-RESOLVED-POINT
+            WHEN 4
+            WHEN 10
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 2)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 2
+            WHEN 5
+            WHEN 9
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 3 / 2)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 3 / 2
+            WHEN 6
+            WHEN 8
+                COMPUTE LK-PT-BALANCE(WS-PT-IDX) = LK-PT-BALANCE(WS-PT-IDX)
+                    + WS-BET-AMOUNT + (WS-BET-AMOUNT * 6 / 5)
+                COMPUTE LK-PT-TOTAL-WON(WS-PT-IDX) = LK-PT-TOTAL-WON(WS-PT-IDX) + WS-BET-AMOUNT * 6 / 5
+        END-EVALUATE
+    END-IF.
